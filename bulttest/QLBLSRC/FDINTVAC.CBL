@@ -0,0 +1,34 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINTVAC                      *
+      * TYPE OF COPY...............: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . CHECKPOINT/RESTART CONTROL    *
+      *         .                        RECORD FOR THE FDIN-TVA     *
+      *         .                        LONG-PRECISION RECOMPUTE    *
+      *         .                        BATCH (TVA180)              *
+      * OTHER COPIES REQUIRED......: . FDINTVA                       *
+      *         .                                                    *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      *         .   ONE-RECORD FILE.  HOLDS THE KEY OF THE LAST      *
+      *         .   FDIN-TVA RECORD SUCCESSFULLY COMMITTED SO A      *
+      *         .   RESTART CAN RESUME AFTER IT INSTEAD OF           *
+      *         .   REPROCESSING THE MASTER FROM RECORD ONE.         *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/09/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW COPY - CHECKPOINT CONTROL  *
+      *                                  FOR TVA180                  *
+      *                                                              *
+      ****************************************************************
+       01  FDIN-TVAC.
+      ***** Key of the last record committed ('Y' = a run is
+      *****   in progress/interrupted, ' ' = no restart pending)
+           05  FDIN-TVAC-RESTART-SW       PIC X(1).
+      ***** Last FDIN-TVA-CLEF successfully processed and committed
+           05  FDIN-TVAC-LAST-CLEF.
+               10  FDIN-TVAC-LAST-GEN     PIC X(18).
+               10  FDIN-TVAC-LAST-VER     PIC X(2).
+      ***** Count of records committed so far in this run
+           05  FDIN-TVAC-COUNT-DONE       PIC 9(7).
+      ***** Run date of the job that owns this checkpoint AAAAMMJJ
+           05  FDIN-TVAC-RUN-DATE         PIC 9(8).
+           05  FILLER                     PIC X(20).

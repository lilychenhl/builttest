@@ -0,0 +1,34 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINTVAI                      *
+      * TYPE OF COPY...............: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . COFRADEL INTERCHANGE RECORD   *
+      *         .                        FOR NIGHTLY VAT TABLE LOAD  *
+      * OTHER COPIES REQUIRED......: .                               *
+      *         .                                                    *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW COPY - COFRADEL EXTRACT    *
+      *                                  INTERCHANGE LAYOUT          *
+      *                                                              *
+      ****************************************************************
+       01  FDIN-TVA-INTF.
+      ***** COFRADEL purchase VAT code
+           05  FDIN-TVAI-COFACH       PIC X(2).
+      ***** COFRADEL sale VAT code
+           05  FDIN-TVAI-COFVEN       PIC X(2).
+      ***** VAT code label
+           05  FDIN-TVAI-LIB          PIC X(20).
+      ***** Purchase rate and coefficient
+           05  FDIN-TVAI-TVAT         PIC S9(2)V9(2).
+           05  FDIN-TVAI-TVAM         PIC S9(1)V9(4).
+      ***** Sale rate and coefficient
+           05  FDIN-TVAI-TVVT         PIC S9(2)V9(2).
+           05  FDIN-TVAI-TVVM         PIC S9(1)V9(4).
+      ***** Active flag on our side          O/N
+           05  FDIN-TVAI-ACTIF        PIC X(1).
+      ***** Our own key, carried for traceability on the COFRADEL side
+           05  FDIN-TVAI-CLEF-GEN     PIC X(18).
+           05  FDIN-TVAI-CLEF-VER     PIC X(2).
+           05  FILLER                 PIC X(20).

@@ -0,0 +1,20 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINTVAS                      *
+      * TYPE OF COPY...............: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . DESCRIPTION SEARCH REQUEST    *
+      *         .                        RECORD FOR TVA190           *
+      * OTHER COPIES REQUIRED......: .                               *
+      *         .                                                    *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      *         .   ONE SEARCH TEXT PER RECORD.  MATCHING IS A       *
+      *         .   CASE-SENSITIVE SUBSTRING TEST AGAINST            *
+      *         .   FDIN-TVAL-LIB.                                   *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/09/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW COPY - SEARCH REQUEST      *
+      *                                  INPUT FOR TVA190            *
+      *                                                              *
+      ****************************************************************
+       01  FDIN-TVA-SRCH.
+           05  FDIN-TVA-SRCH-TEXT     PIC X(20).

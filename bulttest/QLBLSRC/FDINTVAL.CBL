@@ -0,0 +1,31 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINTVAL                      *
+      * TYPE OF COPY...............: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . DESCRIPTION LOOKUP (COMPANION *
+      *         .                        INDEX) RECORD FOR FDIN-TVA  *
+      * OTHER COPIES REQUIRED......: . FDINTVA                       *
+      *         .                                                    *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      *         .   KEYED ON FDIN-TVAL-LIB SO A VAT CODE CAN BE      *
+      *         .   FOUND BY ITS DESCRIPTION TEXT RATHER THAN BY     *
+      *         .   FDIN-TVA-CLEF-GEN/VER.  REBUILT FROM FDIN-TVA    *
+      *         .   BY TVA190; NOT MAINTAINED DIRECTLY.              *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/09/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW COPY - DESCRIPTION LOOKUP  *
+      *                                  FOR TVA190                  *
+      *                                                              *
+      ****************************************************************
+       01  FDIN-TVAL.
+      ***** Record key - description text followed by the FDIN-TVA
+      *****   master key, so the combination is always unique even
+      *****   when two codes share the same label
+           05  FDIN-TVAL-KEY.
+      ***** Description text, copied from FDIN-TVA-LIB
+               10  FDIN-TVAL-LIB      PIC X(20).
+      ***** Key of the FDIN-TVA master record carrying this label
+               10  FDIN-TVAL-CLEF.
+                   15  FDIN-TVAL-GEN  PIC X(18).
+                   15  FDIN-TVAL-VER  PIC X(2).
+           05  FILLER                 PIC X(10).

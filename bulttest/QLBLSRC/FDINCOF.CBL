@@ -0,0 +1,23 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINCOF                       *
+      * TYPE OF COPY...............: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . LOCAL MIRROR OF THE COFRADEL  *
+      *         .                        SISTER-SITE VAT CODE TABLE, *
+      *         .                        FED IN BY THE COFRADEL      *
+      *         .                        INTERFACE, USED TO VALIDATE *
+      *         .                        FDIN-TVA-COFACH/COFVEN      *
+      * OTHER COPIES REQUIRED......: .                               *
+      *         .                                                    *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW COPY - COFRADEL CROSS-SITE *
+      *                                  CORRESPONDENCE VALIDATION   *
+      *                                                              *
+      ****************************************************************
+       01  FDIN-COF.
+           05  FDIN-COF-CODE          PIC X(2).
+      ***** Code TVA COFRADEL actif   O/N
+           05  FDIN-COF-ACTIF         PIC X(1).
+           05  FILLER                 PIC X(17).

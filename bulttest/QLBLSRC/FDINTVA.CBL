@@ -48,6 +48,10 @@ M01?V  01  FDIN-TVA.
            05  FDIN-TVA-COFVEN           PIC X(2).
       ***** Correspondance d'un autre site         Pos:107/Lg:02
            05  FDIN-TVA-CORRES           PIC X(2).
-      ***** Zone non utilis�e                      Pos:109/Lg:148
-           05  FILLER                 PIC X(148).
+      ***** Date debut effet de la version AAAAMMJJ Pos:109/Lg:08
+           05  FDIN-TVA-DATE-DEB      PIC 9(8).
+      ***** Date fin effet de la version   AAAAMMJJ Pos:117/Lg:08
+           05  FDIN-TVA-DATE-FIN      PIC 9(8).
+      ***** Zone non utilis�e                      Pos:125/Lg:132
+           05  FILLER                 PIC X(132).
       *

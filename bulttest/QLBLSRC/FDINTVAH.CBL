@@ -0,0 +1,41 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINTVAH                      *
+      * TYPE OF COPY...............: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . HISTORY / AUDIT TRAIL RECORD  *
+      *         .                        FOR FDIN-TVA MASTER CHANGES *
+      * OTHER COPIES REQUIRED......: . FDINTVA                       *
+      *         .                                                    *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      *         .   ONE HISTORY RECORD IS WRITTEN PER CHANGED FIELD  *
+      *         .   SO A SINGLE MAINTENANCE TRANSACTION MAY PRODUCE  *
+      *         .   SEVERAL HISTORY RECORDS.                         *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW COPY - AUDIT TRAIL FOR     *
+      *                                  FDIN-TVA RATE CHANGES       *
+      *                                                              *
+      ****************************************************************
+       01  FDIN-TVAH.
+           05  FDIN-TVAH-CLEF.
+               10  FDIN-TVAH-CLEF-GEN     PIC X(18).
+               10  FDIN-TVAH-CLEF-VER     PIC X(2).
+      ***** Sequence number of change within key/date/time
+           05  FDIN-TVAH-SEQ              PIC 9(4).
+      ***** Date of the change                  AAAAMMJJ
+           05  FDIN-TVAH-DATE-MAJ         PIC 9(8).
+      ***** Time of the change                  HHMMSS
+           05  FDIN-TVAH-HEURE-MAJ        PIC 9(6).
+      ***** Operator/user id who made the change
+           05  FDIN-TVAH-USER             PIC X(8).
+      ***** Attribute changed (TVAT, TVATL, TVAM, TVAML, TVAE,
+      *****   TVVT, TVVTL, TVVM, TVVML, TVVE, ACTIF, REGIE,
+      *****   COFACH, COFVEN, CORRES, LIB, DTDEB, DTFIN)
+           05  FDIN-TVAH-CHAMP            PIC X(8).
+      ***** Value before the change, displayed as text
+           05  FDIN-TVAH-VAL-AV           PIC X(20).
+      ***** Value after the change, displayed as text
+           05  FDIN-TVAH-VAL-AP           PIC X(20).
+      ***** Effective date of the new value      AAAAMMJJ
+           05  FDIN-TVAH-DATE-EFFET       PIC 9(8).
+           05  FILLER                     PIC X(20).

@@ -0,0 +1,43 @@
+      ****************************************************************
+      * APPLICATION NAME...........: . ALL APPLICATIONS              *
+      * COPY NAME..................: . FDINTVAT                      *
+      * TYPE OF COPY...............: . DEFINITION GENERAL FIELD      *
+      * FUNCTION...................: . MAINTENANCE TRANSACTION       *
+      *         .                        RECORD FOR FDIN-TVA         *
+      * OTHER COPIES REQUIRED......: . FDINTVA                       *
+      *         .                                                    *
+      * COPY LOCATION..............: . INPUT-OUTPUT SECTION          *
+      *         .   TRAN-CODE  A = ADD,  C = CHANGE,  D = DEACTIVATE *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW COPY - TVA100 MAINTENANCE  *
+      *                                  TRANSACTION INPUT           *
+      *                                                              *
+      ****************************************************************
+       01  FDIN-TVA-TRAN.
+           05  FDIN-TVA-TRAN-CODE     PIC X(1).
+               88  TVA-TRAN-ADD               VALUE 'A'.
+               88  TVA-TRAN-CHANGE             VALUE 'C'.
+               88  TVA-TRAN-DEACTIVATE         VALUE 'D'.
+           05  FDIN-TVA-TRAN-CLEF.
+               10  FDIN-TVA-TRAN-GEN  PIC X(18).
+               10  FDIN-TVA-TRAN-VER  PIC X(2).
+           05  FDIN-TVA-TRAN-LIB      PIC X(20).
+      ********   SUR ACHAT
+           05  FDIN-TVA-TRAN-TVAT     PIC S9(2)V9(2).
+           05  FDIN-TVA-TRAN-TVATL    PIC S9(2)V9(5).
+           05  FDIN-TVA-TRAN-TVAE     PIC X(5).
+      ********   SUR VENTE
+           05  FDIN-TVA-TRAN-TVVT     PIC S9(2)V9(2).
+           05  FDIN-TVA-TRAN-TVVTL    PIC S9(2)V9(5).
+           05  FDIN-TVA-TRAN-TVVE     PIC X(5).
+      *
+           05  FDIN-TVA-TRAN-ACTIF    PIC X(1).
+           05  FDIN-TVA-TRAN-REGIE    PIC X(1).
+           05  FDIN-TVA-TRAN-COFACH   PIC X(2).
+           05  FDIN-TVA-TRAN-COFVEN   PIC X(2).
+           05  FDIN-TVA-TRAN-CORRES   PIC X(2).
+           05  FDIN-TVA-TRAN-DTDEB    PIC 9(8).
+           05  FDIN-TVA-TRAN-DTFIN    PIC 9(8).
+           05  FDIN-TVA-TRAN-USER     PIC X(8).
+           05  FILLER                 PIC X(9).

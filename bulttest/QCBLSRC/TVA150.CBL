@@ -0,0 +1,162 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA150                        *
+      * FUNCTION...................: . REGIE (SELF-ASSESSED VAT)     *
+      *         .                        EXCEPTION REPORT            *
+      * FILES USED.................: . FDINTVA   - INPUT (INDEXED)   *
+      *         .                      TVA150RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - LIST ALL CODES   *
+      *                                  MARKED FDIN-TVA-REGIE = 'O' *
+      *                                  FOR THE PERIODIC FILING     *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA150.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/08/26  DEV    INITIAL VERSION.                             *
+      * 08/09/26  DEV    ADDED OPEN STATUS CHECKS SO A MISSING OR     *
+      *                    UNALLOCATED DATASET FAILS CLEANLY RATHER   *
+      *                    THAN ABENDING ON THE FIRST READ/WRITE.     *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT TVA150-REPORT    ASSIGN TO "TVA150RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       FD  TVA150-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA150-REPORT-LINE           PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                   PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EOF-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-MASTER                  VALUE "Y".
+       01  TVA-ABEND-SW                 PIC X(1)  VALUE "N".
+           88  TVA-ABEND                          VALUE "Y".
+      *
+       01  TVA-COUNTERS.
+           05  TVA-COUNT-READ           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-REGIE          PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA150-HEADING-1.
+           05  FILLER                   PIC X(40)
+               VALUE "TVA150 - REGIE (SELF-ASSESSED VAT) LIST".
+       01  TVA150-HEADING-2.
+           05  FILLER                   PIC X(20)  VALUE "KEY-GEN".
+           05  FILLER                   PIC X(4)   VALUE "VER".
+           05  FILLER                   PIC X(22)  VALUE "LABEL".
+           05  FILLER                   PIC X(12)  VALUE "PURCH RATE".
+           05  FILLER                   PIC X(12)  VALUE "SALE RATE".
+      *
+       01  TVA150-DETAIL-LINE.
+           05  TVA150-D-GEN             PIC X(18).
+           05  FILLER                   PIC X(2)   VALUE SPACE.
+           05  TVA150-D-VER             PIC X(2).
+           05  FILLER                   PIC X(2)   VALUE SPACE.
+           05  TVA150-D-LIB             PIC X(20).
+           05  FILLER                   PIC X(2)   VALUE SPACE.
+           05  TVA150-D-TVAT            PIC -9(2).9(2).
+           05  FILLER                   PIC X(4)   VALUE SPACE.
+           05  TVA150-D-TVVT            PIC -9(2).9(2).
+      *
+       01  TVA150-TOTAL-LINE.
+           05  FILLER                   PIC X(24)
+               VALUE "TOTAL REGIE CODES.....:".
+           05  TVA150-T-REGIE           PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+                   UNTIL TVA-END-OF-MASTER
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA150 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT TVA150-REPORT.
+           IF TVA-FS-RPT NOT = "00"
+               DISPLAY "TVA150 - CANNOT OPEN TVA150RPT, STATUS="
+                   TVA-FS-RPT
+               CLOSE FDIN-TVA-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           WRITE TVA150-REPORT-LINE FROM TVA150-HEADING-1.
+           WRITE TVA150-REPORT-LINE FROM TVA150-HEADING-2.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-MASTER.
+           IF FDIN-TVA-REGIE = "O"
+               PERFORM 3000-WRITE-DETAIL THRU 3000-EXIT
+               ADD 1 TO TVA-COUNT-REGIE
+           END-IF.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ FDIN-TVA-MASTER NEXT
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+           IF NOT TVA-END-OF-MASTER
+               ADD 1 TO TVA-COUNT-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       3000-WRITE-DETAIL.
+           MOVE FDIN-TVA-CLEF-GEN TO TVA150-D-GEN.
+           MOVE FDIN-TVA-CLEF-VER TO TVA150-D-VER.
+           MOVE FDIN-TVA-LIB      TO TVA150-D-LIB.
+           MOVE FDIN-TVA-TVAT     TO TVA150-D-TVAT.
+           MOVE FDIN-TVA-TVVT     TO TVA150-D-TVVT.
+           WRITE TVA150-REPORT-LINE FROM TVA150-DETAIL-LINE.
+       3000-EXIT.
+           EXIT.
+      *
+       8000-TERMINATE.
+           MOVE TVA-COUNT-REGIE TO TVA150-T-REGIE.
+           WRITE TVA150-REPORT-LINE FROM TVA150-TOTAL-LINE.
+           CLOSE FDIN-TVA-MASTER TVA150-REPORT.
+       8000-EXIT.
+           EXIT.

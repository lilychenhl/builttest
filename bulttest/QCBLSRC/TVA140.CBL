@@ -0,0 +1,241 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA140                        *
+      * FUNCTION...................: . DAILY AUTO-ACTIVATION OF THE  *
+      *         .                        FDIN-TVA-CLEF-VER VERSION   *
+      *         .                        WHOSE EFFECTIVE DATE RANGE  *
+      *         .                        (DATE-DEB/DATE-FIN) COVERS  *
+      *         .                        TODAY, AND DEACTIVATION OF  *
+      *         .                        THE VERSION IT SUPERSEDES   *
+      * FILES USED.................: . FDINTVA   - I/O  (INDEXED)    *
+      *         .                      FDINTVAH  - OUTPUT (HISTORY)  *
+      *         .                      TVA140RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - EFFECTIVE-DATED  *
+      *                                  AUTOMATIC VERSION SWITCHOVER*
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA140.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/08/26  DEV    INITIAL VERSION.  RUN ONCE A DAY BEFORE THE *
+      *                    FIRST BILLING JOB.  A VERSION IS TURNED   *
+      *                    ON WHEN DATE-DEB <= TODAY <= DATE-FIN (OR *
+      *                    DATE-FIN IS ZERO, MEANING OPEN-ENDED) AND *
+      *                    TURNED OFF OTHERWISE, PROVIDED THE        *
+      *                    VERSION CARRIES AN EFFECTIVE DATE AT ALL  *
+      *                    (DATE-DEB NOT ZERO).  VERSIONS WITH NO    *
+      *                    EFFECTIVE DATE ARE LEFT UNDER MANUAL      *
+      *                    CONTROL OF FDIN-TVA-ACTIF AS BEFORE.      *
+      * 08/09/26  DEV    CHANGED FDINTVAH OPEN FROM OUTPUT TO EXTEND *
+      *                    SO THE HISTORY RUN DOES NOT TRUNCATE      *
+      *                    AUDIT RECORDS WRITTEN BY EARLIER RUNS OR  *
+      *                    BY TVA100.  ADDED OPEN STATUS CHECKS ON   *
+      *                    ALL THREE FILES.                          *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT FDIN-TVA-HISTORY ASSIGN TO "FDINTVAH"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-HIST.
+           SELECT TVA140-REPORT    ASSIGN TO "TVA140RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       FD  FDIN-TVA-HISTORY
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAH.
+      *
+       FD  TVA140-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA140-REPORT-LINE           PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-HIST                  PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                   PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EOF-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-MASTER                  VALUE "Y".
+       01  TVA-ABEND-SW                 PIC X(1)  VALUE "N".
+           88  TVA-ABEND                          VALUE "Y".
+      *
+       01  TVA-TODAY                    PIC 9(8).
+       01  TVA-OLD-ACTIF                PIC X(1).
+       01  TVA-HIST-SEQ                 PIC 9(4)  VALUE ZERO.
+      *
+       01  TVA-COUNTERS.
+           05  TVA-COUNT-READ           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-ACTIVATED      PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-DEACTIVATED    PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA140-HEADING-1             PIC X(38)
+           VALUE "TVA140 - EFFECTIVE-DATE SWITCHOVER".
+      *
+       01  TVA140-DETAIL-LINE.
+           05  TVA140-D-GEN             PIC X(18).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  TVA140-D-VER             PIC X(2).
+           05  FILLER                   PIC X(3)  VALUE SPACE.
+           05  TVA140-D-ACTION          PIC X(30).
+      *
+       01  TVA140-TOTAL-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE "RECORDS READ......:".
+           05  TVA140-T-READ            PIC ZZZZZZ9.
+       01  TVA140-TOTAL-LINE-2.
+           05  FILLER                   PIC X(20)
+               VALUE "ACTIVATED.........:".
+           05  TVA140-T-ACT             PIC ZZZZZZ9.
+       01  TVA140-TOTAL-LINE-3.
+           05  FILLER                   PIC X(20)
+               VALUE "DEACTIVATED.......:".
+           05  TVA140-T-DEACT           PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+                   UNTIL TVA-END-OF-MASTER
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT TVA-TODAY FROM DATE YYYYMMDD.
+           OPEN I-O FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA140 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN EXTEND FDIN-TVA-HISTORY.
+           IF TVA-FS-HIST NOT = "00"
+               DISPLAY "TVA140 - CANNOT OPEN FDINTVAH, STATUS="
+                   TVA-FS-HIST
+               CLOSE FDIN-TVA-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT TVA140-REPORT.
+           IF TVA-FS-RPT NOT = "00"
+               DISPLAY "TVA140 - CANNOT OPEN TVA140RPT, STATUS="
+                   TVA-FS-RPT
+               CLOSE FDIN-TVA-MASTER
+               CLOSE FDIN-TVA-HISTORY
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           WRITE TVA140-REPORT-LINE FROM TVA140-HEADING-1.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-MASTER.
+           IF FDIN-TVA-DATE-DEB NOT = ZERO
+               PERFORM 3000-EVALUATE-VERSION THRU 3000-EXIT
+           END-IF.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ FDIN-TVA-MASTER NEXT
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+           IF NOT TVA-END-OF-MASTER
+               ADD 1 TO TVA-COUNT-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3000-EVALUATE-VERSION - ACTIVATE OR DEACTIVATE ACCORDING   *
+      *                              TO TODAY'S DATE AND THE RANGE    *
+      ****************************************************************
+       3000-EVALUATE-VERSION.
+           MOVE FDIN-TVA-ACTIF TO TVA-OLD-ACTIF.
+           IF TVA-TODAY >= FDIN-TVA-DATE-DEB
+                   AND (FDIN-TVA-DATE-FIN = ZERO
+                        OR TVA-TODAY <= FDIN-TVA-DATE-FIN)
+               IF FDIN-TVA-ACTIF NOT = "O"
+                   MOVE "O" TO FDIN-TVA-ACTIF
+                   REWRITE FDIN-TVA
+                   MOVE "ACTIVATED - IN EFFECTIVE RANGE"
+                       TO TVA140-D-ACTION
+                   PERFORM 4000-LOG-ACTION THRU 4000-EXIT
+                   ADD 1 TO TVA-COUNT-ACTIVATED
+               END-IF
+           ELSE
+               IF FDIN-TVA-ACTIF NOT = "N"
+                   MOVE "N" TO FDIN-TVA-ACTIF
+                   REWRITE FDIN-TVA
+                   MOVE "DEACTIVATED - OUT OF RANGE"
+                       TO TVA140-D-ACTION
+                   PERFORM 4000-LOG-ACTION THRU 4000-EXIT
+                   ADD 1 TO TVA-COUNT-DEACTIVATED
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-LOG-ACTION - PRINT AND WRITE THE HISTORY RECORD       *
+      ****************************************************************
+       4000-LOG-ACTION.
+           MOVE FDIN-TVA-CLEF-GEN TO TVA140-D-GEN.
+           MOVE FDIN-TVA-CLEF-VER TO TVA140-D-VER.
+           WRITE TVA140-REPORT-LINE FROM TVA140-DETAIL-LINE.
+           MOVE ZERO TO TVA-HIST-SEQ.
+           MOVE FDIN-TVA-CLEF-GEN TO FDIN-TVAH-CLEF-GEN.
+           MOVE FDIN-TVA-CLEF-VER TO FDIN-TVAH-CLEF-VER.
+           MOVE "TVA140"          TO FDIN-TVAH-USER.
+           ACCEPT FDIN-TVAH-DATE-MAJ FROM DATE YYYYMMDD.
+           ACCEPT FDIN-TVAH-HEURE-MAJ FROM TIME.
+           MOVE FDIN-TVAH-DATE-MAJ TO FDIN-TVAH-DATE-EFFET.
+           MOVE TVA-OLD-ACTIF TO FDIN-TVAH-VAL-AV.
+           MOVE FDIN-TVA-ACTIF TO FDIN-TVAH-VAL-AP.
+           MOVE "ACTIF" TO FDIN-TVAH-CHAMP.
+           ADD 1 TO TVA-HIST-SEQ.
+           MOVE TVA-HIST-SEQ TO FDIN-TVAH-SEQ.
+           WRITE FDIN-TVAH.
+       4000-EXIT.
+           EXIT.
+      *
+       8000-TERMINATE.
+           MOVE TVA-COUNT-READ TO TVA140-T-READ.
+           WRITE TVA140-REPORT-LINE FROM TVA140-TOTAL-LINE.
+           MOVE TVA-COUNT-ACTIVATED TO TVA140-T-ACT.
+           WRITE TVA140-REPORT-LINE FROM TVA140-TOTAL-LINE-2.
+           MOVE TVA-COUNT-DEACTIVATED TO TVA140-T-DEACT.
+           WRITE TVA140-REPORT-LINE FROM TVA140-TOTAL-LINE-3.
+           CLOSE FDIN-TVA-MASTER FDIN-TVA-HISTORY TVA140-REPORT.
+       8000-EXIT.
+           EXIT.

@@ -0,0 +1,179 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA160                        *
+      * FUNCTION...................: . ONLINE INQUIRY - VAT CODE     *
+      *         .                        LOOKUP BY FDIN-TVA-CLEF     *
+      * FILES USED.................: . FDINTVA   - INPUT (INDEXED)   *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - SINGLE-SCREEN    *
+      *                                  INQUIRY ON A VAT CODE       *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA160.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/08/26  DEV    INITIAL VERSION.  KEY IN FDIN-TVA-CLEF-GEN  *
+      *                    AND (OPTIONALLY) FDIN-TVA-CLEF-VER, THE   *
+      *                    SCREEN SHOWS THE LABEL, PURCHASE AND SALE *
+      *                    RATE/COEFFICIENT/EDIT, THE ACTIVE/REGIE   *
+      *                    FLAGS AND THE COFACH/COFVEN/CORRES CODES. *
+      *                    IF CLEF-VER IS LEFT BLANK, VERSION "01"   *
+      *                    IS ASSUMED.  ENTER A BLANK KEY TO EXIT.   *
+      * 08/09/26  DEV    REMOVED TVA-EDIT-NUM/TVA-EDIT-COEF - THE    *
+      *                    SCREEN EDITS FDIN-TVA FIELDS DIRECTLY AND *
+      *                    NEVER USED EITHER ITEM.                  *
+      * 08/09/26  DEV    ADDED A STATUS CHECK ON THE FDIN-TVA OPEN,  *
+      *                    MATCHING THE OTHER MAINTENANCE/REPORT    *
+      *                    PROGRAMS.  CHANGED EVERY RESULT-ONLY     *
+      *                    FIELD ON THE INQUIRY SCREEN FROM USING   *
+      *                    TO FROM SO AN OPERATOR CANNOT TYPE OVER A*
+      *                    DISPLAY-ONLY VALUE; USING STAYS ONLY ON  *
+      *                    THE GENUINE KEY-ENTRY FIELDS.            *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EXIT-SW                  PIC X(1)  VALUE "N".
+           88  TVA-DONE                           VALUE "Y".
+       01  TVA-ABEND-SW                 PIC X(1)  VALUE "N".
+           88  TVA-ABEND                          VALUE "Y".
+      *
+       01  TVA-KEY-IN-GEN                PIC X(18).
+       01  TVA-KEY-IN-VER                PIC X(2).
+      *
+       SCREEN SECTION.
+       01  TVA160-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1   VALUE "TVA160 - VAT CODE INQUIRY".
+           05  LINE 3  COLUMN 1   VALUE "KEY (CLEF-GEN)....:".
+           05  LINE 3  COLUMN 22  PIC X(18) USING TVA-KEY-IN-GEN.
+           05  LINE 4  COLUMN 1   VALUE "VERSION (CLEF-VER):".
+           05  LINE 4  COLUMN 22  PIC X(2)  USING TVA-KEY-IN-VER.
+           05  LINE 6  COLUMN 1   VALUE "LABEL.............:".
+           05  LINE 6  COLUMN 22  PIC X(20) FROM FDIN-TVA-LIB.
+           05  LINE 8  COLUMN 1   VALUE "PURCHASE".
+           05  LINE 9  COLUMN 1   VALUE "  RATE (TVAT)......:".
+           05  LINE 9  COLUMN 22  PIC -9(2).9(2) FROM FDIN-TVA-TVAT.
+           05  LINE 10 COLUMN 1   VALUE "  COEFFICIENT (TVAM):".
+           05  LINE 10 COLUMN 22  PIC -9(1).9(4) FROM FDIN-TVA-TVAM.
+           05  LINE 11 COLUMN 1   VALUE "  EDIT (TVAE)......:".
+           05  LINE 11 COLUMN 22  PIC X(5)  FROM FDIN-TVA-TVAE.
+           05  LINE 13 COLUMN 1   VALUE "SALE".
+           05  LINE 14 COLUMN 1   VALUE "  RATE (TVVT)......:".
+           05  LINE 14 COLUMN 22  PIC -9(2).9(2) FROM FDIN-TVA-TVVT.
+           05  LINE 15 COLUMN 1   VALUE "  COEFFICIENT (TVVM):".
+           05  LINE 15 COLUMN 22  PIC -9(1).9(4) FROM FDIN-TVA-TVVM.
+           05  LINE 16 COLUMN 1   VALUE "  EDIT (TVVE)......:".
+           05  LINE 16 COLUMN 22  PIC X(5)  FROM FDIN-TVA-TVVE.
+           05  LINE 18 COLUMN 1   VALUE "ACTIVE (O/N)......:".
+           05  LINE 18 COLUMN 22  PIC X(1)  FROM FDIN-TVA-ACTIF.
+           05  LINE 19 COLUMN 1   VALUE "REGIE (O/N).......:".
+           05  LINE 19 COLUMN 22  PIC X(1)  FROM FDIN-TVA-REGIE.
+           05  LINE 21 COLUMN 1   VALUE "COFACH / COFVEN / CORRES:".
+           05  LINE 21 COLUMN 27  PIC X(2)  FROM FDIN-TVA-COFACH.
+           05  LINE 21 COLUMN 30  PIC X(2)  FROM FDIN-TVA-COFVEN.
+           05  LINE 21 COLUMN 33  PIC X(2)  FROM FDIN-TVA-CORRES.
+      *
+       01  TVA160-NOT-FOUND-SCREEN.
+           05  LINE 23 COLUMN 1   VALUE
+               "VAT CODE NOT FOUND - PRESS ENTER TO RETRY".
+      *
+       01  TVA160-KEY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1   VALUE "TVA160 - VAT CODE INQUIRY".
+           05  LINE 3  COLUMN 1   VALUE
+               "ENTER KEY (BLANK TO EXIT)........:".
+           05  LINE 3  COLUMN 37  PIC X(18) USING TVA-KEY-IN-GEN.
+           05  LINE 4  COLUMN 1   VALUE
+               "ENTER VERSION (BLANK = 01).......:".
+           05  LINE 4  COLUMN 37  PIC X(2)  USING TVA-KEY-IN-VER.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-INQUIRE THRU 2000-EXIT
+                   UNTIL TVA-DONE
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA160 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-INQUIRE.
+           MOVE SPACES TO TVA-KEY-IN-GEN.
+           MOVE SPACES TO TVA-KEY-IN-VER.
+           DISPLAY TVA160-KEY-SCREEN.
+           ACCEPT TVA160-KEY-SCREEN.
+           IF TVA-KEY-IN-GEN = SPACES
+               MOVE "Y" TO TVA-EXIT-SW
+               GO TO 2000-EXIT
+           END-IF.
+           IF TVA-KEY-IN-VER = SPACES
+               MOVE "01" TO TVA-KEY-IN-VER
+           END-IF.
+           MOVE TVA-KEY-IN-GEN TO FDIN-TVA-CLEF-GEN.
+           MOVE TVA-KEY-IN-VER TO FDIN-TVA-CLEF-VER.
+           READ FDIN-TVA-MASTER
+               INVALID KEY
+                   PERFORM 3000-NOT-FOUND THRU 3000-EXIT
+               NOT INVALID KEY
+                   PERFORM 4000-DISPLAY-RECORD THRU 4000-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-NOT-FOUND.
+           DISPLAY TVA160-NOT-FOUND-SCREEN.
+           ACCEPT TVA160-NOT-FOUND-SCREEN.
+       3000-EXIT.
+           EXIT.
+      *
+       4000-DISPLAY-RECORD.
+           DISPLAY TVA160-INQUIRY-SCREEN.
+           ACCEPT TVA160-INQUIRY-SCREEN.
+       4000-EXIT.
+           EXIT.
+      *
+       8000-TERMINATE.
+           CLOSE FDIN-TVA-MASTER.
+       8000-EXIT.
+           EXIT.

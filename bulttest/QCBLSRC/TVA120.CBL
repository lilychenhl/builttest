@@ -0,0 +1,284 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA120                        *
+      * FUNCTION...................: . VALIDATE THE CROSS-SITE       *
+      *         .                        CORRESPONDENCE POINTERS ON  *
+      *         .                        EVERY ACTIVE FDIN-TVA CODE: *
+      *         .                        COFACH/COFVEN AGAINST THE   *
+      *         .                        COFRADEL MIRROR TABLE, AND  *
+      *         .                        CORRES AGAINST OUR OWN      *
+      *         .                        MASTER FOR RECIPROCITY      *
+      * FILES USED.................: . FDINTVA  - INPUT (SEQUENTIAL  *
+      *         .                        SCAN, OPENED A SECOND TIME  *
+      *         .                        RANDOM FOR THE CORRES       *
+      *         .                        RECIPROCITY LOOKUP)         *
+      *         .                      FDINCOF  - INPUT (RANDOM,     *
+      *         .                        COFRADEL CODE MIRROR)       *
+      *         .                      TVA120RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - CROSS-SITE       *
+      *                                  CORRESPONDENCE VALIDATION   *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA120.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/08/26  DEV    INITIAL VERSION.                            *
+      *                                                                *
+      *                    ASSUMPTION - FDIN-TVA-CORRES CARRIES THE   *
+      *                    2-CHARACTER SITE PREFIX OF THE CORRESPOND- *
+      *                    ING RECORD AT THE OTHER SITE; THE REST OF  *
+      *                    FDIN-TVA-CLEF-GEN (POSITIONS 3-18) AND THE *
+      *                    VERSION ARE ASSUMED UNCHANGED BETWEEN THE  *
+      *                    TWO SITES' RECORDS FOR THE SAME VAT CODE.  *
+      *                    THIS MATCHES THE ONLY SITE-TO-SITE LINKAGE *
+      *                    THE LAYOUT PROVIDES.                       *
+      * 08/09/26  DEV    REBUILT THE FDIN-TVA-LOOKUP RECORD FROM A    *
+      *                    COPY OF FDINTVA ITSELF (RENAMED VIA COPY   *
+      *                    REPLACING) INSTEAD OF A HAND-RETYPED       *
+      *                    SUBSET, SO ITS LAYOUT CAN NEVER DRIFT OUT  *
+      *                    OF STEP WITH THE REAL MASTER RECORD.  ALSO *
+      *                    ADDED OPEN STATUS CHECKS ON ALL FOUR       *
+      *                    FILES.                                    *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FDIN-TVA-CLEF OF FDIN-TVA
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT FDIN-TVA-LOOKUP  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FDIN-TVA-CLEF OF FDIN-TVA-LK
+                  FILE STATUS IS TVA-FS-LOOKUP.
+           SELECT FDIN-COF-FILE    ASSIGN TO "FDINCOF"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FDIN-COF-CODE
+                  FILE STATUS IS TVA-FS-COF.
+           SELECT TVA120-REPORT    ASSIGN TO "TVA120RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+      ***** SAME RECORD LAYOUT AS FDIN-TVA-MASTER (COPIED, NOT
+      ***** RETYPED, SO THE BYTE LAYOUT CAN NEVER DRIFT FROM THE
+      ***** REAL MASTER RECORD) WITH THE 01-LEVEL RENAMED TO
+      ***** FDIN-TVA-LK SO ITS FIELDS CAN BE QUALIFIED "OF FDIN-TVA-LK"
+       FD  FDIN-TVA-LOOKUP
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA REPLACING ==FDIN-TVA== BY ==FDIN-TVA-LK==.
+      *
+       FD  FDIN-COF-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINCOF.
+      *
+       FD  TVA120-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA120-REPORT-LINE          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-LOOKUP                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-COF                   PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                   PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EOF-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-MASTER                  VALUE "Y".
+       01  TVA-ABEND-SW                 PIC X(1)  VALUE "N".
+           88  TVA-ABEND                          VALUE "Y".
+      *
+       01  TVA-OWN-PREFIX               PIC X(2).
+      *
+       01  TVA-COUNTERS.
+           05  TVA-COUNT-READ           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-EXCEPTION      PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA120-HEADING-1             PIC X(38)
+           VALUE "TVA120 - CROSS-SITE CORRESPONDENCE".
+      *
+       01  TVA120-DETAIL-LINE.
+           05  TVA120-D-GEN             PIC X(18).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  TVA120-D-VER             PIC X(2).
+           05  FILLER                   PIC X(3)  VALUE SPACE.
+           05  TVA120-D-REASON          PIC X(40).
+      *
+       01  TVA120-TOTAL-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE "RECORDS READ......:".
+           05  TVA120-T-READ            PIC ZZZZZZ9.
+      *
+       01  TVA120-TOTAL-LINE-2.
+           05  FILLER                   PIC X(20)
+               VALUE "EXCEPTIONS FOUND..:".
+           05  TVA120-T-EXCEPT          PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+                   UNTIL TVA-END-OF-MASTER
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA120 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN INPUT FDIN-TVA-LOOKUP.
+           IF TVA-FS-LOOKUP NOT = "00"
+               DISPLAY "TVA120 - CANNOT OPEN FDINTVA (LOOKUP), STATUS="
+                   TVA-FS-LOOKUP
+               CLOSE FDIN-TVA-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN INPUT FDIN-COF-FILE.
+           IF TVA-FS-COF NOT = "00"
+               DISPLAY "TVA120 - CANNOT OPEN FDINCOF, STATUS="
+                   TVA-FS-COF
+               CLOSE FDIN-TVA-MASTER FDIN-TVA-LOOKUP
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT TVA120-REPORT.
+           IF TVA-FS-RPT NOT = "00"
+               DISPLAY "TVA120 - CANNOT OPEN TVA120RPT, STATUS="
+                   TVA-FS-RPT
+               CLOSE FDIN-TVA-MASTER FDIN-TVA-LOOKUP FDIN-COF-FILE
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           WRITE TVA120-REPORT-LINE FROM TVA120-HEADING-1.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-MASTER.
+           IF FDIN-TVA-ACTIF OF FDIN-TVA = "O"
+               IF FDIN-TVA-COFACH OF FDIN-TVA NOT = SPACES
+                   PERFORM 3000-CHECK-COFRADEL THRU 3000-EXIT
+               END-IF
+               IF FDIN-TVA-COFVEN OF FDIN-TVA NOT = SPACES
+                   MOVE FDIN-TVA-COFVEN OF FDIN-TVA TO FDIN-COF-CODE
+                   PERFORM 3100-VALIDATE-COF-CODE THRU 3100-EXIT
+               END-IF
+               IF FDIN-TVA-CORRES OF FDIN-TVA NOT = SPACES
+                   PERFORM 4000-CHECK-CORRES THRU 4000-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ FDIN-TVA-MASTER NEXT
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+           IF NOT TVA-END-OF-MASTER
+               ADD 1 TO TVA-COUNT-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3000-CHECK-COFRADEL - VALIDATE FDIN-TVA-COFACH             *
+      ****************************************************************
+       3000-CHECK-COFRADEL.
+           MOVE FDIN-TVA-COFACH OF FDIN-TVA TO FDIN-COF-CODE.
+           PERFORM 3100-VALIDATE-COF-CODE THRU 3100-EXIT.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-VALIDATE-COF-CODE.
+           READ FDIN-COF-FILE
+               INVALID KEY
+                   MOVE SPACES TO TVA120-D-REASON
+                   STRING "COFRADEL CODE NOT FOUND: " FDIN-COF-CODE
+                       DELIMITED BY SIZE INTO TVA120-D-REASON
+                   PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+                   GO TO 3100-EXIT
+           END-READ.
+           IF FDIN-COF-ACTIF NOT = "O"
+               MOVE SPACES TO TVA120-D-REASON
+               STRING "COFRADEL CODE INACTIVE: " FDIN-COF-CODE
+                   DELIMITED BY SIZE INTO TVA120-D-REASON
+               PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-CHECK-CORRES - VALIDATE RECIPROCAL SITE CORRESPONDENCE*
+      ****************************************************************
+       4000-CHECK-CORRES.
+           MOVE FDIN-TVA-CLEF-GEN OF FDIN-TVA (1:2) TO TVA-OWN-PREFIX.
+           MOVE FDIN-TVA-CORRES OF FDIN-TVA
+               TO FDIN-TVA-CLEF-GEN OF FDIN-TVA-LK (1:2).
+           MOVE FDIN-TVA-CLEF-GEN OF FDIN-TVA (3:16)
+               TO FDIN-TVA-CLEF-GEN OF FDIN-TVA-LK (3:16).
+           MOVE FDIN-TVA-CLEF-VER OF FDIN-TVA
+               TO FDIN-TVA-CLEF-VER OF FDIN-TVA-LK.
+           READ FDIN-TVA-LOOKUP
+               INVALID KEY
+                   MOVE "CORRES TARGET RECORD NOT FOUND"
+                       TO TVA120-D-REASON
+                   PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+                   GO TO 4000-EXIT
+           END-READ.
+           IF FDIN-TVA-CORRES OF FDIN-TVA-LK NOT = TVA-OWN-PREFIX
+               MOVE "CORRES NOT RECIPROCAL - ONE DIRECTION ONLY"
+                   TO TVA120-D-REASON
+               PERFORM 5000-WRITE-EXCEPTION THRU 5000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-WRITE-EXCEPTION - LOG ONE EXCEPTION LINE              *
+      ****************************************************************
+       5000-WRITE-EXCEPTION.
+           MOVE FDIN-TVA-CLEF-GEN OF FDIN-TVA TO TVA120-D-GEN.
+           MOVE FDIN-TVA-CLEF-VER OF FDIN-TVA TO TVA120-D-VER.
+           WRITE TVA120-REPORT-LINE FROM TVA120-DETAIL-LINE.
+           ADD 1 TO TVA-COUNT-EXCEPTION.
+       5000-EXIT.
+           EXIT.
+      *
+       8000-TERMINATE.
+           MOVE TVA-COUNT-READ TO TVA120-T-READ.
+           WRITE TVA120-REPORT-LINE FROM TVA120-TOTAL-LINE.
+           MOVE TVA-COUNT-EXCEPTION TO TVA120-T-EXCEPT.
+           WRITE TVA120-REPORT-LINE FROM TVA120-TOTAL-LINE-2.
+           CLOSE FDIN-TVA-MASTER FDIN-TVA-LOOKUP FDIN-COF-FILE
+                 TVA120-REPORT.
+       8000-EXIT.
+           EXIT.

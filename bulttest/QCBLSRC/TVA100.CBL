@@ -0,0 +1,576 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA100                        *
+      * FUNCTION...................: . MAINTENANCE OF FDIN-TVA       *
+      *         .                        MASTER FILE (ADD, CHANGE,   *
+      *         .                        DEACTIVATE) FROM A          *
+      *         .                        TRANSACTION FILE            *
+      * FILES USED.................: . FDINTVA   - I/O  (INDEXED)    *
+      *         .                      TVATRAN   - INPUT (TRAN FILE) *
+      *         .                      FDINTVAH  - OUTPUT (HISTORY)  *
+      *         .                      TVA100RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - VAT CODE         *
+      *                                  MAINTENANCE TRANSACTION     *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA100.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/08/26  DEV    INITIAL VERSION - ADD/CHANGE/DEACTIVATE     *
+      *                    FDIN-TVA MASTER FROM TRANSACTION FILE.    *
+      *                    COEFFICIENTS (TVAM/TVAML/TVVM/TVVML) ARE  *
+      *                    ALWAYS COMPUTED HERE FROM THE RATE SO THE *
+      *                    TWO CAN NEVER DRIFT APART.                *
+      * 08/08/26  DEV    ADDED FDINTVAH HISTORY OUTPUT - EVERY       *
+      *                    CHANGED FIELD ON A CHANGE OR DEACTIVATE   *
+      *                    TRANSACTION NOW WRITES A BEFORE/AFTER     *
+      *                    HISTORY RECORD FOR THE AUDIT TRAIL.       *
+      * 08/09/26  DEV    CHANGED FDINTVAH OPEN FROM OUTPUT TO EXTEND *
+      *                    SO A MAINTENANCE RUN APPENDS TO THE       *
+      *                    HISTORY FILE INSTEAD OF DESTROYING        *
+      *                    EVERYTHING WRITTEN BY EARLIER RUNS.       *
+      * 08/09/26  DEV    ADDED STATUS CHECKS ON THE TVA100RPT AND    *
+      *                    FDINTVAH OPENS, MATCHING THE MASTER AND   *
+      *                    TRANFILE OPENS ABOVE THEM.  4000-ADD-     *
+      *                    RECORD NOW ALSO WRITES A HISTORY ENTRY -  *
+      *                    IT NEVER HAD, SO A NEW CODE LEFT NO       *
+      *                    AUDIT TRAIL.                              *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT FDIN-TVA-TRANFILE ASSIGN TO "TVATRAN"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-TRAN.
+           SELECT FDIN-TVA-REPORT  ASSIGN TO "TVA100RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+           SELECT FDIN-TVA-HISTORY ASSIGN TO "FDINTVAH"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-HIST.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       FD  FDIN-TVA-TRANFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAT.
+      *
+       FD  FDIN-TVA-HISTORY
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAH.
+      *
+       FD  FDIN-TVA-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA100-REPORT-LINE         PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER               PIC X(2)  VALUE SPACES.
+       01  TVA-FS-TRAN                 PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                  PIC X(2)  VALUE SPACES.
+       01  TVA-FS-HIST                 PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-SWITCHES.
+           05  TVA-EOF-SW              PIC X(1)  VALUE 'N'.
+               88  TVA-END-OF-TRAN               VALUE 'Y'.
+           05  TVA-VALID-SW            PIC X(1)  VALUE 'Y'.
+               88  TVA-TRAN-VALID                VALUE 'Y'.
+               88  TVA-TRAN-INVALID               VALUE 'N'.
+           05  TVA-ABEND-SW            PIC X(1)  VALUE 'N'.
+               88  TVA-ABEND                     VALUE 'Y'.
+      *
+       01  TVA-COUNTERS.
+           05  TVA-COUNT-READ          PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-ADD           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-CHG           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-DEACT         PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-REJECT        PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA-ERROR-MSG               PIC X(40) VALUE SPACES.
+      *
+      ***** HOLD AREA - VALUES OF THE MASTER RECORD BEFORE A CHANGE
+       01  TVA-OLD-TVA.
+           05  TVA-OLD-LIB             PIC X(20).
+           05  TVA-OLD-TVAT            PIC S9(2)V9(2).
+           05  TVA-OLD-TVATL           PIC S9(2)V9(5).
+           05  TVA-OLD-TVAE            PIC X(5).
+           05  TVA-OLD-TVVT            PIC S9(2)V9(2).
+           05  TVA-OLD-TVVTL           PIC S9(2)V9(5).
+           05  TVA-OLD-TVVE            PIC X(5).
+           05  TVA-OLD-ACTIF           PIC X(1).
+           05  TVA-OLD-REGIE           PIC X(1).
+           05  TVA-OLD-COFACH          PIC X(2).
+           05  TVA-OLD-COFVEN          PIC X(2).
+           05  TVA-OLD-CORRES          PIC X(2).
+           05  TVA-OLD-DATE-DEB        PIC 9(8).
+           05  TVA-OLD-DATE-FIN        PIC 9(8).
+      *
+       01  TVA-HIST-SEQ                PIC 9(4)  VALUE ZERO.
+       01  TVA-EDIT-NUM                PIC -9(2).9(7).
+      *
+       PROCEDURE DIVISION.
+      *
+      ****************************************************************
+      *    0000-MAINLINE                                             *
+      ****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+                   UNTIL TVA-END-OF-TRAN
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE - OPEN FILES, PRIME THE READ               *
+      ****************************************************************
+       1000-INITIALIZE.
+           OPEN I-O FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA100 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN INPUT FDIN-TVA-TRANFILE.
+           IF TVA-FS-TRAN NOT = "00"
+               DISPLAY "TVA100 - CANNOT OPEN TVATRAN, STATUS="
+                   TVA-FS-TRAN
+               CLOSE FDIN-TVA-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT FDIN-TVA-REPORT.
+           IF TVA-FS-RPT NOT = "00"
+               DISPLAY "TVA100 - CANNOT OPEN TVA100RPT, STATUS="
+                   TVA-FS-RPT
+               CLOSE FDIN-TVA-MASTER FDIN-TVA-TRANFILE
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN EXTEND FDIN-TVA-HISTORY.
+           IF TVA-FS-HIST NOT = "00"
+               DISPLAY "TVA100 - CANNOT OPEN FDINTVAH, STATUS="
+                   TVA-FS-HIST
+               CLOSE FDIN-TVA-MASTER FDIN-TVA-TRANFILE FDIN-TVA-REPORT
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    2000-PROCESS-TRAN - EDIT, DISPATCH AND READ NEXT           *
+      ****************************************************************
+       2000-PROCESS-TRAN.
+           MOVE "Y" TO TVA-VALID-SW.
+           PERFORM 3000-EDIT-TRAN THRU 3000-EXIT.
+           IF TVA-TRAN-VALID
+               EVALUATE TRUE
+                   WHEN TVA-TRAN-ADD
+                       PERFORM 4000-ADD-RECORD THRU 4000-EXIT
+                   WHEN TVA-TRAN-CHANGE
+                       PERFORM 5000-CHANGE-RECORD THRU 5000-EXIT
+                   WHEN TVA-TRAN-DEACTIVATE
+                       PERFORM 6000-DEACTIVATE-RECORD THRU 6000-EXIT
+               END-EVALUATE
+           ELSE
+               PERFORM 7000-REJECT-TRAN THRU 7000-EXIT
+           END-IF.
+           PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-TRAN.
+           READ FDIN-TVA-TRANFILE
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+           IF NOT TVA-END-OF-TRAN
+               ADD 1 TO TVA-COUNT-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3000-EDIT-TRAN - FIELD LEVEL EDITS BEFORE UPDATE           *
+      ****************************************************************
+       3000-EDIT-TRAN.
+           MOVE SPACES TO TVA-ERROR-MSG.
+           MOVE "Y" TO TVA-VALID-SW.
+           IF FDIN-TVA-TRAN-CODE NOT = "A" AND NOT = "C" AND NOT = "D"
+               MOVE "INVALID TRANSACTION CODE" TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+           IF FDIN-TVA-TRAN-GEN = SPACES
+               MOVE "KEY FDIN-TVA-CLEF-GEN IS BLANK" TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+           IF TVA-TRAN-DEACTIVATE
+               GO TO 3000-EXIT
+           END-IF.
+           IF FDIN-TVA-TRAN-ACTIF NOT = "O" AND NOT = "N"
+               MOVE "ACTIF MUST BE O OR N" TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+           IF FDIN-TVA-TRAN-REGIE NOT = "O" AND NOT = "N"
+                   AND NOT = SPACE
+               MOVE "REGIE MUST BE O OR N" TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+           IF FDIN-TVA-TRAN-TVAT NOT NUMERIC
+                   OR FDIN-TVA-TRAN-TVAT < 0
+                   OR FDIN-TVA-TRAN-TVAT > 99.99
+               MOVE "PURCHASE RATE TVAT OUT OF RANGE" TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+           IF FDIN-TVA-TRAN-TVATL NOT NUMERIC
+                   OR FDIN-TVA-TRAN-TVATL < 0
+                   OR FDIN-TVA-TRAN-TVATL > 99.99999
+               MOVE "PURCHASE LONG RATE TVATL OUT OF RANGE"
+                   TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+           IF FDIN-TVA-TRAN-TVVT NOT NUMERIC
+                   OR FDIN-TVA-TRAN-TVVT < 0
+                   OR FDIN-TVA-TRAN-TVVT > 99.99
+               MOVE "SALE RATE TVVT OUT OF RANGE" TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+           IF FDIN-TVA-TRAN-TVVTL NOT NUMERIC
+                   OR FDIN-TVA-TRAN-TVVTL < 0
+                   OR FDIN-TVA-TRAN-TVVTL > 99.99999
+               MOVE "SALE LONG RATE TVVTL OUT OF RANGE"
+                   TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+           IF FDIN-TVA-TRAN-DTDEB NOT = ZERO
+                   AND FDIN-TVA-TRAN-DTFIN NOT = ZERO
+                   AND FDIN-TVA-TRAN-DTDEB > FDIN-TVA-TRAN-DTFIN
+               MOVE "EFFECTIVE DATE RANGE - DTDEB AFTER DTFIN"
+                   TO TVA-ERROR-MSG
+               MOVE "N" TO TVA-VALID-SW
+               GO TO 3000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-ADD-RECORD - ADD A NEW VAT CODE VERSION               *
+      ****************************************************************
+       4000-ADD-RECORD.
+           MOVE FDIN-TVA-TRAN-GEN TO FDIN-TVA-CLEF-GEN.
+           MOVE FDIN-TVA-TRAN-VER TO FDIN-TVA-CLEF-VER.
+           READ FDIN-TVA-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "DUPLICATE KEY - RECORD ALREADY EXISTS"
+                       TO TVA-ERROR-MSG
+                   PERFORM 7000-REJECT-TRAN THRU 7000-EXIT
+                   GO TO 4000-EXIT
+           END-READ.
+           MOVE SPACES TO TVA-OLD-LIB TVA-OLD-TVAE TVA-OLD-TVVE
+               TVA-OLD-ACTIF TVA-OLD-REGIE TVA-OLD-COFACH
+               TVA-OLD-COFVEN TVA-OLD-CORRES.
+           MOVE ZERO TO TVA-OLD-TVAT TVA-OLD-TVATL TVA-OLD-TVVT
+               TVA-OLD-TVVTL TVA-OLD-DATE-DEB TVA-OLD-DATE-FIN.
+           PERFORM 4500-MOVE-TRAN-TO-MASTER THRU 4500-EXIT.
+           WRITE FDIN-TVA
+               INVALID KEY
+                   MOVE "WRITE FAILED" TO TVA-ERROR-MSG
+                   PERFORM 7000-REJECT-TRAN THRU 7000-EXIT
+                   GO TO 4000-EXIT
+           END-WRITE.
+           PERFORM 4600-WRITE-HISTORY THRU 4600-EXIT.
+           ADD 1 TO TVA-COUNT-ADD.
+       4000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4500-MOVE-TRAN-TO-MASTER - APPLY FIELDS, DERIVE COEFFS    *
+      ****************************************************************
+       4500-MOVE-TRAN-TO-MASTER.
+           MOVE FDIN-TVA-TRAN-LIB     TO FDIN-TVA-LIB.
+           MOVE FDIN-TVA-TRAN-TVAT    TO FDIN-TVA-TVAT.
+           MOVE FDIN-TVA-TRAN-TVATL   TO FDIN-TVA-TVATL.
+           MOVE FDIN-TVA-TRAN-TVAE    TO FDIN-TVA-TVAE.
+           MOVE FDIN-TVA-TRAN-TVVT    TO FDIN-TVA-TVVT.
+           MOVE FDIN-TVA-TRAN-TVVTL   TO FDIN-TVA-TVVTL.
+           MOVE FDIN-TVA-TRAN-TVVE    TO FDIN-TVA-TVVE.
+           MOVE FDIN-TVA-TRAN-ACTIF   TO FDIN-TVA-ACTIF.
+           MOVE FDIN-TVA-TRAN-REGIE   TO FDIN-TVA-REGIE.
+           MOVE FDIN-TVA-TRAN-COFACH  TO FDIN-TVA-COFACH.
+           MOVE FDIN-TVA-TRAN-COFVEN  TO FDIN-TVA-COFVEN.
+           MOVE FDIN-TVA-TRAN-CORRES  TO FDIN-TVA-CORRES.
+           MOVE FDIN-TVA-TRAN-DTDEB   TO FDIN-TVA-DATE-DEB.
+           MOVE FDIN-TVA-TRAN-DTFIN   TO FDIN-TVA-DATE-FIN.
+           COMPUTE FDIN-TVA-TVAM  ROUNDED = 1 + (FDIN-TVA-TVAT / 100).
+           COMPUTE FDIN-TVA-TVAML ROUNDED = 1 + (FDIN-TVA-TVATL / 100).
+           COMPUTE FDIN-TVA-TVVM  ROUNDED = 1 + (FDIN-TVA-TVVT / 100).
+           COMPUTE FDIN-TVA-TVVML ROUNDED = 1 + (FDIN-TVA-TVVTL / 100).
+       4500-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-CHANGE-RECORD - APPLY A RATE/LABEL/FLAG CHANGE       *
+      ****************************************************************
+       5000-CHANGE-RECORD.
+           MOVE FDIN-TVA-TRAN-GEN TO FDIN-TVA-CLEF-GEN.
+           MOVE FDIN-TVA-TRAN-VER TO FDIN-TVA-CLEF-VER.
+           READ FDIN-TVA-MASTER
+               INVALID KEY
+                   MOVE "RECORD NOT FOUND FOR CHANGE" TO TVA-ERROR-MSG
+                   PERFORM 7000-REJECT-TRAN THRU 7000-EXIT
+                   GO TO 5000-EXIT
+           END-READ.
+           PERFORM 4400-SAVE-OLD-VALUES THRU 4400-EXIT.
+           PERFORM 4500-MOVE-TRAN-TO-MASTER THRU 4500-EXIT.
+           REWRITE FDIN-TVA
+               INVALID KEY
+                   MOVE "REWRITE FAILED" TO TVA-ERROR-MSG
+                   PERFORM 7000-REJECT-TRAN THRU 7000-EXIT
+                   GO TO 5000-EXIT
+           END-REWRITE.
+           PERFORM 4600-WRITE-HISTORY THRU 4600-EXIT.
+           ADD 1 TO TVA-COUNT-CHG.
+       5000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4400-SAVE-OLD-VALUES - HOLD THE MASTER VALUES BEFORE A     *
+      *                             CHANGE IS APPLIED                 *
+      ****************************************************************
+       4400-SAVE-OLD-VALUES.
+           MOVE FDIN-TVA-LIB    TO TVA-OLD-LIB.
+           MOVE FDIN-TVA-TVAT   TO TVA-OLD-TVAT.
+           MOVE FDIN-TVA-TVATL  TO TVA-OLD-TVATL.
+           MOVE FDIN-TVA-TVAE   TO TVA-OLD-TVAE.
+           MOVE FDIN-TVA-TVVT   TO TVA-OLD-TVVT.
+           MOVE FDIN-TVA-TVVTL  TO TVA-OLD-TVVTL.
+           MOVE FDIN-TVA-TVVE   TO TVA-OLD-TVVE.
+           MOVE FDIN-TVA-ACTIF  TO TVA-OLD-ACTIF.
+           MOVE FDIN-TVA-REGIE  TO TVA-OLD-REGIE.
+           MOVE FDIN-TVA-COFACH TO TVA-OLD-COFACH.
+           MOVE FDIN-TVA-COFVEN TO TVA-OLD-COFVEN.
+           MOVE FDIN-TVA-CORRES TO TVA-OLD-CORRES.
+           MOVE FDIN-TVA-DATE-DEB TO TVA-OLD-DATE-DEB.
+           MOVE FDIN-TVA-DATE-FIN TO TVA-OLD-DATE-FIN.
+       4400-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4600-WRITE-HISTORY - ONE BEFORE/AFTER RECORD PER FIELD    *
+      *                           THAT ACTUALLY CHANGED               *
+      ****************************************************************
+       4600-WRITE-HISTORY.
+           MOVE ZERO TO TVA-HIST-SEQ.
+           MOVE FDIN-TVA-CLEF-GEN TO FDIN-TVAH-CLEF-GEN.
+           MOVE FDIN-TVA-CLEF-VER TO FDIN-TVAH-CLEF-VER.
+           MOVE FDIN-TVA-TRAN-USER TO FDIN-TVAH-USER.
+           ACCEPT FDIN-TVAH-DATE-MAJ FROM DATE YYYYMMDD.
+           ACCEPT FDIN-TVAH-HEURE-MAJ FROM TIME.
+           MOVE FDIN-TVAH-DATE-MAJ TO FDIN-TVAH-DATE-EFFET.
+           IF FDIN-TVA-DATE-DEB NOT = ZERO
+               MOVE FDIN-TVA-DATE-DEB TO FDIN-TVAH-DATE-EFFET
+           END-IF.
+           IF TVA-OLD-LIB NOT = FDIN-TVA-LIB
+               MOVE TVA-OLD-LIB TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-LIB TO FDIN-TVAH-VAL-AP
+               MOVE "LIB" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-TVAT NOT = FDIN-TVA-TVAT
+               MOVE TVA-OLD-TVAT TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVAT TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AP
+               MOVE "TVAT" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-TVATL NOT = FDIN-TVA-TVATL
+               MOVE TVA-OLD-TVATL TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVATL TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AP
+               MOVE "TVATL" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-TVAE NOT = FDIN-TVA-TVAE
+               MOVE TVA-OLD-TVAE TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVAE TO FDIN-TVAH-VAL-AP
+               MOVE "TVAE" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-TVVT NOT = FDIN-TVA-TVVT
+               MOVE TVA-OLD-TVVT TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVVT TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AP
+               MOVE "TVVT" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-TVVTL NOT = FDIN-TVA-TVVTL
+               MOVE TVA-OLD-TVVTL TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVVTL TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AP
+               MOVE "TVVTL" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-TVVE NOT = FDIN-TVA-TVVE
+               MOVE TVA-OLD-TVVE TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVVE TO FDIN-TVAH-VAL-AP
+               MOVE "TVVE" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-ACTIF NOT = FDIN-TVA-ACTIF
+               MOVE TVA-OLD-ACTIF TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-ACTIF TO FDIN-TVAH-VAL-AP
+               MOVE "ACTIF" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-REGIE NOT = FDIN-TVA-REGIE
+               MOVE TVA-OLD-REGIE TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-REGIE TO FDIN-TVAH-VAL-AP
+               MOVE "REGIE" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-COFACH NOT = FDIN-TVA-COFACH
+               MOVE TVA-OLD-COFACH TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-COFACH TO FDIN-TVAH-VAL-AP
+               MOVE "COFACH" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-COFVEN NOT = FDIN-TVA-COFVEN
+               MOVE TVA-OLD-COFVEN TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-COFVEN TO FDIN-TVAH-VAL-AP
+               MOVE "COFVEN" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-CORRES NOT = FDIN-TVA-CORRES
+               MOVE TVA-OLD-CORRES TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-CORRES TO FDIN-TVAH-VAL-AP
+               MOVE "CORRES" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-DATE-DEB NOT = FDIN-TVA-DATE-DEB
+               MOVE TVA-OLD-DATE-DEB TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-DATE-DEB TO FDIN-TVAH-VAL-AP
+               MOVE "DTDEB" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           IF TVA-OLD-DATE-FIN NOT = FDIN-TVA-DATE-FIN
+               MOVE TVA-OLD-DATE-FIN TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-DATE-FIN TO FDIN-TVAH-VAL-AP
+               MOVE "DTFIN" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+       4600-EXIT.
+           EXIT.
+      *
+       4650-PUT-HISTORY.
+           ADD 1 TO TVA-HIST-SEQ.
+           MOVE TVA-HIST-SEQ TO FDIN-TVAH-SEQ.
+           WRITE FDIN-TVAH.
+       4650-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    6000-DEACTIVATE-RECORD - FLIP FDIN-TVA-ACTIF TO N          *
+      ****************************************************************
+       6000-DEACTIVATE-RECORD.
+           MOVE FDIN-TVA-TRAN-GEN TO FDIN-TVA-CLEF-GEN.
+           MOVE FDIN-TVA-TRAN-VER TO FDIN-TVA-CLEF-VER.
+           READ FDIN-TVA-MASTER
+               INVALID KEY
+                   MOVE "RECORD NOT FOUND FOR DEACTIVATE"
+                       TO TVA-ERROR-MSG
+                   PERFORM 7000-REJECT-TRAN THRU 7000-EXIT
+                   GO TO 6000-EXIT
+           END-READ.
+           PERFORM 4400-SAVE-OLD-VALUES THRU 4400-EXIT.
+           MOVE "N" TO FDIN-TVA-ACTIF.
+           REWRITE FDIN-TVA
+               INVALID KEY
+                   MOVE "REWRITE FAILED ON DEACTIVATE"
+                       TO TVA-ERROR-MSG
+                   PERFORM 7000-REJECT-TRAN THRU 7000-EXIT
+                   GO TO 6000-EXIT
+           END-REWRITE.
+           IF TVA-OLD-ACTIF NOT = FDIN-TVA-ACTIF
+               MOVE ZERO TO TVA-HIST-SEQ
+               MOVE FDIN-TVA-CLEF-GEN TO FDIN-TVAH-CLEF-GEN
+               MOVE FDIN-TVA-CLEF-VER TO FDIN-TVAH-CLEF-VER
+               MOVE FDIN-TVA-TRAN-USER TO FDIN-TVAH-USER
+               ACCEPT FDIN-TVAH-DATE-MAJ FROM DATE YYYYMMDD
+               ACCEPT FDIN-TVAH-HEURE-MAJ FROM TIME
+               MOVE FDIN-TVAH-DATE-MAJ TO FDIN-TVAH-DATE-EFFET
+               MOVE TVA-OLD-ACTIF TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-ACTIF TO FDIN-TVAH-VAL-AP
+               MOVE "ACTIF" TO FDIN-TVAH-CHAMP
+               PERFORM 4650-PUT-HISTORY THRU 4650-EXIT
+           END-IF.
+           ADD 1 TO TVA-COUNT-DEACT.
+       6000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    7000-REJECT-TRAN - LOG A REJECTED TRANSACTION              *
+      ****************************************************************
+       7000-REJECT-TRAN.
+           ADD 1 TO TVA-COUNT-REJECT.
+           MOVE SPACES TO TVA100-REPORT-LINE.
+           STRING "REJECTED  KEY=" FDIN-TVA-TRAN-GEN "/"
+                  FDIN-TVA-TRAN-VER "  " TVA-ERROR-MSG
+                  DELIMITED BY SIZE INTO TVA100-REPORT-LINE.
+           WRITE TVA100-REPORT-LINE.
+       7000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    8000-TERMINATE - PRINT TOTALS AND CLOSE FILES              *
+      ****************************************************************
+       8000-TERMINATE.
+           MOVE SPACES TO TVA100-REPORT-LINE.
+           STRING "TVA100 TOTALS  READ="   TVA-COUNT-READ
+                  "  ADD="                 TVA-COUNT-ADD
+                  "  CHANGE="              TVA-COUNT-CHG
+                  "  DEACTIVATE="          TVA-COUNT-DEACT
+                  "  REJECT="              TVA-COUNT-REJECT
+                  DELIMITED BY SIZE INTO TVA100-REPORT-LINE.
+           WRITE TVA100-REPORT-LINE.
+           CLOSE FDIN-TVA-MASTER FDIN-TVA-TRANFILE FDIN-TVA-REPORT
+                 FDIN-TVA-HISTORY.
+       8000-EXIT.
+           EXIT.

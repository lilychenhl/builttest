@@ -0,0 +1,410 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA180                        *
+      * FUNCTION...................: . CHECKPOINT/RESTART RECOMPUTE  *
+      *         .                        OF THE LONG-PRECISION RATE  *
+      *         .                        AND COEFFICIENT FIELDS      *
+      *         .                        (TVATL/TVAML/TVVTL/TVVML)   *
+      *         .                        ACROSS THE WHOLE FDIN-TVA   *
+      *         .                        MASTER FILE                 *
+      * FILES USED.................: . FDINTVA   - I/O  (INDEXED)    *
+      *         .                      FDINTVAC  - I/O  (CHECKPOINT) *
+      *         .                      FDINTVAH  - EXTEND (HISTORY)  *
+      *         .                      TVA180RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/09/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - LONG-PRECISION   *
+      *                                  RECOMPUTE WITH CHECKPOINT/  *
+      *                                  RESTART EVERY TVA180-CKPT-  *
+      *                                  INTERVAL RECORDS SO A RUN   *
+      *                                  THAT FAILS PARTWAY THROUGH  *
+      *                                  RESUMES AFTER THE LAST      *
+      *                                  COMMITTED KEY INSTEAD OF    *
+      *                                  REPROCESSING THE FILE.      *
+      ****************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA180.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/09/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/09/26  DEV    INITIAL VERSION.  TVATL IS REFRESHED FROM   *
+      *                    TVAT AND TVAML RECOMPUTED FROM TVATL      *
+      *                    (SAME PATTERN ON THE SALE SIDE WITH       *
+      *                    TVVTL/TVVML), SO THE LONG-PRECISION        *
+      *                    FIELDS CAN NEVER DRIFT FROM THE BASE      *
+      *                    RATE THEY WERE DERIVED FROM.  A           *
+      *                    CHECKPOINT RECORD IS REWRITTEN EVERY      *
+      *                    TVA180-CKPT-INTERVAL RECORDS COMMITTED;   *
+      *                    ON A RESTART THE MASTER IS POSITIONED     *
+      *                    WITH START ... KEY > LAST COMMITTED KEY.  *
+      * 08/09/26  DEV    ADDED FDINTVAH HISTORY OUTPUT - THE SAME    *
+      *                    AUDIT TRAIL TVA100/TVA140 MAINTAIN, SO A  *
+      *                    RATE-DRIVEN RECOMPUTE OF TVATL/TVAML/     *
+      *                    TVVTL/TVVML LEAVES A BEFORE/AFTER RECORD  *
+      *                    LIKE ANY OTHER CHANGE TO THOSE FIELDS.    *
+      *                    ADDED OPEN STATUS CHECKS ON ALL FILES.    *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT FDIN-TVA-CHECKPOINT ASSIGN TO "FDINTVAC"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-CKPT.
+           SELECT FDIN-TVA-HISTORY ASSIGN TO "FDINTVAH"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-HIST.
+           SELECT TVA180-REPORT    ASSIGN TO "TVA180RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       FD  FDIN-TVA-CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAC.
+      *
+       FD  FDIN-TVA-HISTORY
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAH.
+      *
+       FD  TVA180-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA180-REPORT-LINE           PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-CKPT                  PIC X(2)  VALUE SPACES.
+       01  TVA-FS-HIST                  PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                   PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EOF-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-MASTER                  VALUE "Y".
+       01  TVA-RESTART-SW               PIC X(1)  VALUE "N".
+           88  TVA-RESTARTED                      VALUE "Y".
+       01  TVA-ABEND-SW                 PIC X(1)  VALUE "N".
+           88  TVA-ABEND                          VALUE "Y".
+      *
+      ***** NUMBER OF RECORDS COMMITTED BETWEEN CHECKPOINTS
+       01  TVA180-CKPT-INTERVAL         PIC 9(4)  VALUE 50.
+       01  TVA-SINCE-CKPT               PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA-TODAY                    PIC 9(8).
+      *
+      ***** VALUES BEFORE THE RECOMPUTE, FOR THE FDINTVAH AUDIT RECORD
+       01  TVA-OLD-LONG.
+           05  TVA-OLD-TVATL            PIC S9(2)V9(5).
+           05  TVA-OLD-TVAML            PIC S9(1)V9(7).
+           05  TVA-OLD-TVVTL            PIC S9(2)V9(5).
+           05  TVA-OLD-TVVML            PIC S9(1)V9(7).
+       01  TVA-EDIT-NUM                 PIC -9(2).9(7).
+       01  TVA-HIST-SEQ                 PIC 9(4)  VALUE ZERO.
+      *
+       01  TVA-COUNTERS.
+           05  TVA-COUNT-READ           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-RECOMP         PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-CKPT           PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA180-HEADING-1             PIC X(38)
+           VALUE "TVA180 - LONG-PRECISION RECOMPUTE".
+       01  TVA180-RESTART-LINE.
+           05  FILLER                   PIC X(24)
+               VALUE "RESTARTED AFTER KEY....:".
+           05  TVA180-R-GEN             PIC X(18).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  TVA180-R-VER             PIC X(2).
+      *
+       01  TVA180-TOTAL-LINE.
+           05  FILLER                   PIC X(24)
+               VALUE "RECORDS RECOMPUTED....:".
+           05  TVA180-T-RECOMP          PIC ZZZZZZ9.
+           05  FILLER                   PIC X(4)  VALUE SPACES.
+           05  FILLER                   PIC X(24)
+               VALUE "CHECKPOINTS TAKEN.....:".
+           05  TVA180-T-CKPT            PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+      ****************************************************************
+      *    0000-MAINLINE                                             *
+      ****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+                   UNTIL TVA-END-OF-MASTER
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE - OPEN FILES, POSITION FOR RESTART         *
+      ****************************************************************
+       1000-INITIALIZE.
+           ACCEPT TVA-TODAY FROM DATE YYYYMMDD.
+           OPEN I-O FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA180 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT TVA180-REPORT.
+           IF TVA-FS-RPT NOT = "00"
+               DISPLAY "TVA180 - CANNOT OPEN TVA180RPT, STATUS="
+                   TVA-FS-RPT
+               CLOSE FDIN-TVA-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN EXTEND FDIN-TVA-HISTORY.
+           IF TVA-FS-HIST NOT = "00"
+               DISPLAY "TVA180 - CANNOT OPEN FDINTVAH, STATUS="
+                   TVA-FS-HIST
+               CLOSE FDIN-TVA-MASTER
+               CLOSE TVA180-REPORT
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           WRITE TVA180-REPORT-LINE FROM TVA180-HEADING-1.
+           PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT.
+           IF TVA-RESTARTED
+               MOVE FDIN-TVAC-LAST-GEN TO TVA180-R-GEN
+               MOVE FDIN-TVAC-LAST-VER TO TVA180-R-VER
+               WRITE TVA180-REPORT-LINE FROM TVA180-RESTART-LINE
+               MOVE FDIN-TVAC-COUNT-DONE TO TVA-COUNT-RECOMP
+               MOVE FDIN-TVAC-LAST-CLEF TO FDIN-TVA-CLEF
+               START FDIN-TVA-MASTER KEY GREATER THAN FDIN-TVA-CLEF
+                   INVALID KEY
+                       MOVE "Y" TO TVA-EOF-SW
+               END-START
+           ELSE
+               MOVE "Y" TO FDIN-TVAC-RESTART-SW
+               MOVE SPACES TO FDIN-TVAC-LAST-CLEF
+               MOVE ZERO TO FDIN-TVAC-COUNT-DONE
+               MOVE TVA-TODAY TO FDIN-TVAC-RUN-DATE
+               MOVE LOW-VALUES TO FDIN-TVA-CLEF
+               START FDIN-TVA-MASTER KEY NOT LESS THAN FDIN-TVA-CLEF
+                   INVALID KEY
+                       MOVE "Y" TO TVA-EOF-SW
+               END-START
+           END-IF.
+           IF NOT TVA-END-OF-MASTER
+               PERFORM 2100-READ-MASTER THRU 2100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    1100-OPEN-CHECKPOINT - FIND OR CREATE THE CONTROL RECORD   *
+      ****************************************************************
+       1100-OPEN-CHECKPOINT.
+           OPEN I-O FDIN-TVA-CHECKPOINT.
+           IF TVA-FS-CKPT = "00"
+               READ FDIN-TVA-CHECKPOINT
+                   AT END
+                       MOVE "N" TO TVA-RESTART-SW
+                   NOT AT END
+                       IF FDIN-TVAC-RESTART-SW = "Y"
+                           MOVE "Y" TO TVA-RESTART-SW
+                       ELSE
+                           MOVE "N" TO TVA-RESTART-SW
+                       END-IF
+               END-READ
+           ELSE
+               CLOSE FDIN-TVA-CHECKPOINT
+               OPEN OUTPUT FDIN-TVA-CHECKPOINT
+               MOVE "N" TO FDIN-TVAC-RESTART-SW
+               MOVE SPACES TO FDIN-TVAC-LAST-CLEF
+               MOVE ZERO TO FDIN-TVAC-COUNT-DONE
+               MOVE ZERO TO FDIN-TVAC-RUN-DATE
+               WRITE FDIN-TVAC
+               CLOSE FDIN-TVA-CHECKPOINT
+               OPEN I-O FDIN-TVA-CHECKPOINT
+               READ FDIN-TVA-CHECKPOINT
+               MOVE "N" TO TVA-RESTART-SW
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    2000-PROCESS-MASTER - RECOMPUTE AND CHECKPOINT             *
+      ****************************************************************
+       2000-PROCESS-MASTER.
+           PERFORM 3000-RECOMPUTE THRU 3000-EXIT.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ FDIN-TVA-MASTER NEXT
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+           IF NOT TVA-END-OF-MASTER
+               ADD 1 TO TVA-COUNT-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3000-RECOMPUTE - REFRESH LONG RATE/COEFFICIENT, COMMIT     *
+      ****************************************************************
+       3000-RECOMPUTE.
+           MOVE FDIN-TVA-TVATL TO TVA-OLD-TVATL.
+           MOVE FDIN-TVA-TVAML TO TVA-OLD-TVAML.
+           MOVE FDIN-TVA-TVVTL TO TVA-OLD-TVVTL.
+           MOVE FDIN-TVA-TVVML TO TVA-OLD-TVVML.
+           MOVE FDIN-TVA-TVAT TO FDIN-TVA-TVATL.
+           MOVE FDIN-TVA-TVVT TO FDIN-TVA-TVVTL.
+           COMPUTE FDIN-TVA-TVAML ROUNDED = 1 + (FDIN-TVA-TVATL / 100).
+           COMPUTE FDIN-TVA-TVVML ROUNDED = 1 + (FDIN-TVA-TVVTL / 100).
+           REWRITE FDIN-TVA
+               INVALID KEY
+                   DISPLAY "TVA180 - REWRITE FAILED, KEY="
+                       FDIN-TVA-CLEF-GEN
+           END-REWRITE.
+           PERFORM 3050-WRITE-HISTORY THRU 3050-EXIT.
+           ADD 1 TO TVA-COUNT-RECOMP.
+           ADD 1 TO TVA-SINCE-CKPT.
+           IF TVA-SINCE-CKPT >= TVA180-CKPT-INTERVAL
+               PERFORM 3100-TAKE-CHECKPOINT THRU 3100-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3050-WRITE-HISTORY - AUDIT-TRAIL RECORD FOR EACH LONG       *
+      *                           RATE/COEFFICIENT FIELD THIS          *
+      *                           RECOMPUTE ACTUALLY CHANGED           *
+      ****************************************************************
+       3050-WRITE-HISTORY.
+           MOVE ZERO TO TVA-HIST-SEQ.
+           MOVE FDIN-TVA-CLEF-GEN TO FDIN-TVAH-CLEF-GEN.
+           MOVE FDIN-TVA-CLEF-VER TO FDIN-TVAH-CLEF-VER.
+           MOVE "TVA180"          TO FDIN-TVAH-USER.
+           ACCEPT FDIN-TVAH-DATE-MAJ FROM DATE YYYYMMDD.
+           ACCEPT FDIN-TVAH-HEURE-MAJ FROM TIME.
+           MOVE FDIN-TVAH-DATE-MAJ TO FDIN-TVAH-DATE-EFFET.
+           IF TVA-OLD-TVATL NOT = FDIN-TVA-TVATL
+               MOVE TVA-OLD-TVATL TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVATL TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AP
+               MOVE "TVATL" TO FDIN-TVAH-CHAMP
+               PERFORM 3060-PUT-HISTORY THRU 3060-EXIT
+           END-IF.
+           IF TVA-OLD-TVAML NOT = FDIN-TVA-TVAML
+               MOVE TVA-OLD-TVAML TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVAML TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AP
+               MOVE "TVAML" TO FDIN-TVAH-CHAMP
+               PERFORM 3060-PUT-HISTORY THRU 3060-EXIT
+           END-IF.
+           IF TVA-OLD-TVVTL NOT = FDIN-TVA-TVVTL
+               MOVE TVA-OLD-TVVTL TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVVTL TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AP
+               MOVE "TVVTL" TO FDIN-TVAH-CHAMP
+               PERFORM 3060-PUT-HISTORY THRU 3060-EXIT
+           END-IF.
+           IF TVA-OLD-TVVML NOT = FDIN-TVA-TVVML
+               MOVE TVA-OLD-TVVML TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AV
+               MOVE FDIN-TVA-TVVML TO TVA-EDIT-NUM
+               MOVE TVA-EDIT-NUM TO FDIN-TVAH-VAL-AP
+               MOVE "TVVML" TO FDIN-TVAH-CHAMP
+               PERFORM 3060-PUT-HISTORY THRU 3060-EXIT
+           END-IF.
+       3050-EXIT.
+           EXIT.
+      *
+       3060-PUT-HISTORY.
+           ADD 1 TO TVA-HIST-SEQ.
+           MOVE TVA-HIST-SEQ TO FDIN-TVAH-SEQ.
+           WRITE FDIN-TVAH.
+       3060-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3100-TAKE-CHECKPOINT - LOG THE LAST COMMITTED KEY          *
+      ****************************************************************
+       3100-TAKE-CHECKPOINT.
+           MOVE "Y" TO FDIN-TVAC-RESTART-SW.
+           MOVE FDIN-TVA-CLEF TO FDIN-TVAC-LAST-CLEF.
+           MOVE TVA-COUNT-RECOMP TO FDIN-TVAC-COUNT-DONE.
+           MOVE TVA-TODAY TO FDIN-TVAC-RUN-DATE.
+           PERFORM 3150-REWRITE-CKPT THRU 3150-EXIT.
+           MOVE ZERO TO TVA-SINCE-CKPT.
+           ADD 1 TO TVA-COUNT-CKPT.
+       3100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3150-REWRITE-CKPT - COMMIT THE ONE-RECORD CHECKPOINT FILE   *
+      *                          FDINTVAC IS SEQUENTIAL, SO A REWRITE  *
+      *                          MUST BE PRECEDED BY A SUCCESSFUL      *
+      *                          READ OF THE SAME RECORD; CLOSE/REOPEN *
+      *                          I-O REPOSITIONS TO THE ONLY RECORD    *
+      *                          THE FILE HOLDS SO IT CAN BE RE-READ   *
+      *                          IMMEDIATELY BEFORE EVERY REWRITE.     *
+      ****************************************************************
+       3150-REWRITE-CKPT.
+           CLOSE FDIN-TVA-CHECKPOINT.
+           OPEN I-O FDIN-TVA-CHECKPOINT.
+           IF TVA-FS-CKPT NOT = "00"
+               DISPLAY "TVA180 - CANNOT REOPEN FDINTVAC, STATUS="
+                   TVA-FS-CKPT
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 3150-EXIT
+           END-IF.
+           READ FDIN-TVA-CHECKPOINT.
+           IF TVA-FS-CKPT NOT = "00"
+               DISPLAY "TVA180 - CANNOT READ FDINTVAC, STATUS="
+                   TVA-FS-CKPT
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 3150-EXIT
+           END-IF.
+           REWRITE FDIN-TVAC.
+           IF TVA-FS-CKPT NOT = "00"
+               DISPLAY "TVA180 - CANNOT REWRITE FDINTVAC, STATUS="
+                   TVA-FS-CKPT
+               MOVE "Y" TO TVA-ABEND-SW
+           END-IF.
+       3150-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    8000-TERMINATE - FINAL CHECKPOINT RESET, TOTALS, CLOSE     *
+      ****************************************************************
+       8000-TERMINATE.
+           MOVE "N" TO FDIN-TVAC-RESTART-SW.
+           MOVE SPACES TO FDIN-TVAC-LAST-CLEF.
+           MOVE ZERO TO FDIN-TVAC-COUNT-DONE.
+           PERFORM 3150-REWRITE-CKPT THRU 3150-EXIT.
+           MOVE TVA-COUNT-RECOMP TO TVA180-T-RECOMP.
+           MOVE TVA-COUNT-CKPT TO TVA180-T-CKPT.
+           WRITE TVA180-REPORT-LINE FROM TVA180-TOTAL-LINE.
+           CLOSE FDIN-TVA-MASTER FDIN-TVA-CHECKPOINT FDIN-TVA-HISTORY
+               TVA180-REPORT.
+       8000-EXIT.
+           EXIT.

@@ -0,0 +1,189 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA170                        *
+      * FUNCTION...................: . COFRADEL INTERFACE EXTRACT -  *
+      *         .                        BUILDS THE NIGHTLY LOAD     *
+      *         .                        FILE FOR THE COFRADEL       *
+      *         .                        SISTER-SITE SYSTEM          *
+      * FILES USED.................: . FDINTVA   - INPUT (INDEXED)   *
+      *         .                      FDINTVAI  - OUTPUT (INTERFACE)*
+      *         .                      TVA170RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - EXTRACT ACTIVE   *
+      *                                  FDIN-TVA RECORDS THAT CARRY *
+      *                                  A COFACH OR COFVEN CODE     *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA170.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/08/26  DEV    INITIAL VERSION.  A RECORD IS ONLY EXTRACTED*
+      *                    WHEN FDIN-TVA-ACTIF = 'O' AND AT LEAST ONE*
+      *                    OF FDIN-TVA-COFACH/COFVEN IS NOT SPACES,  *
+      *                    SINCE A CODE WITH NEITHER HAS NOTHING FOR *
+      *                    COFRADEL TO MATCH AGAINST.                *
+      * 08/09/26  DEV    ADDED OPEN STATUS CHECKS SO A MISSING OR     *
+      *                    UNALLOCATED DATASET FAILS CLEANLY RATHER   *
+      *                    THAN ABENDING ON THE FIRST READ/WRITE.     *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT FDIN-TVA-INTFILE ASSIGN TO "FDINTVAI"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-INTF.
+           SELECT TVA170-REPORT    ASSIGN TO "TVA170RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       FD  FDIN-TVA-INTFILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAI.
+      *
+       FD  TVA170-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA170-REPORT-LINE           PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-INTF                  PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                   PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EOF-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-MASTER                  VALUE "Y".
+       01  TVA-ABEND-SW                 PIC X(1)  VALUE "N".
+           88  TVA-ABEND                          VALUE "Y".
+      *
+       01  TVA-COUNTERS.
+           05  TVA-COUNT-READ           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-EXTRACTED      PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-SKIPPED        PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA170-HEADING-1             PIC X(38)
+           VALUE "TVA170 - COFRADEL INTERFACE EXTRACT".
+      *
+       01  TVA170-TOTAL-LINE.
+           05  FILLER                   PIC X(24)
+               VALUE "RECORDS READ...........:".
+           05  TVA170-T-READ            PIC ZZZZZZ9.
+       01  TVA170-TOTAL-LINE-2.
+           05  FILLER                   PIC X(24)
+               VALUE "RECORDS EXTRACTED......:".
+           05  TVA170-T-EXTR            PIC ZZZZZZ9.
+       01  TVA170-TOTAL-LINE-3.
+           05  FILLER                   PIC X(24)
+               VALUE "RECORDS SKIPPED........:".
+           05  TVA170-T-SKIP            PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+                   UNTIL TVA-END-OF-MASTER
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA170 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT FDIN-TVA-INTFILE.
+           IF TVA-FS-INTF NOT = "00"
+               DISPLAY "TVA170 - CANNOT OPEN INTERFACE FILE, STATUS="
+                   TVA-FS-INTF
+               CLOSE FDIN-TVA-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT TVA170-REPORT.
+           IF TVA-FS-RPT NOT = "00"
+               DISPLAY "TVA170 - CANNOT OPEN TVA170RPT, STATUS="
+                   TVA-FS-RPT
+               CLOSE FDIN-TVA-MASTER FDIN-TVA-INTFILE
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           WRITE TVA170-REPORT-LINE FROM TVA170-HEADING-1.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-MASTER.
+           IF FDIN-TVA-ACTIF = "O"
+                   AND (FDIN-TVA-COFACH NOT = SPACES
+                        OR FDIN-TVA-COFVEN NOT = SPACES)
+               PERFORM 3000-BUILD-INTERFACE-RECORD THRU 3000-EXIT
+               ADD 1 TO TVA-COUNT-EXTRACTED
+           ELSE
+               ADD 1 TO TVA-COUNT-SKIPPED
+           END-IF.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ FDIN-TVA-MASTER NEXT
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+           IF NOT TVA-END-OF-MASTER
+               ADD 1 TO TVA-COUNT-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       3000-BUILD-INTERFACE-RECORD.
+           MOVE SPACES              TO FDIN-TVA-INTF.
+           MOVE FDIN-TVA-COFACH     TO FDIN-TVAI-COFACH.
+           MOVE FDIN-TVA-COFVEN     TO FDIN-TVAI-COFVEN.
+           MOVE FDIN-TVA-LIB        TO FDIN-TVAI-LIB.
+           MOVE FDIN-TVA-TVAT       TO FDIN-TVAI-TVAT.
+           MOVE FDIN-TVA-TVAM       TO FDIN-TVAI-TVAM.
+           MOVE FDIN-TVA-TVVT       TO FDIN-TVAI-TVVT.
+           MOVE FDIN-TVA-TVVM       TO FDIN-TVAI-TVVM.
+           MOVE FDIN-TVA-ACTIF      TO FDIN-TVAI-ACTIF.
+           MOVE FDIN-TVA-CLEF-GEN   TO FDIN-TVAI-CLEF-GEN.
+           MOVE FDIN-TVA-CLEF-VER   TO FDIN-TVAI-CLEF-VER.
+           WRITE FDIN-TVA-INTF.
+       3000-EXIT.
+           EXIT.
+      *
+       8000-TERMINATE.
+           MOVE TVA-COUNT-READ TO TVA170-T-READ.
+           WRITE TVA170-REPORT-LINE FROM TVA170-TOTAL-LINE.
+           MOVE TVA-COUNT-EXTRACTED TO TVA170-T-EXTR.
+           WRITE TVA170-REPORT-LINE FROM TVA170-TOTAL-LINE-2.
+           MOVE TVA-COUNT-SKIPPED TO TVA170-T-SKIP.
+           WRITE TVA170-REPORT-LINE FROM TVA170-TOTAL-LINE-3.
+           CLOSE FDIN-TVA-MASTER FDIN-TVA-INTFILE TVA170-REPORT.
+       8000-EXIT.
+           EXIT.

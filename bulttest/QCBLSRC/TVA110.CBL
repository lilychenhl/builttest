@@ -0,0 +1,249 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA110                        *
+      * FUNCTION...................: . NIGHTLY RECONCILIATION OF     *
+      *         .                        FDIN-TVA RATES AGAINST      *
+      *         .                        THEIR STORED COEFFICIENTS   *
+      * FILES USED.................: . FDINTVA   - INPUT (SEQUENTIAL *
+      *         .                        SCAN OF THE INDEXED FILE)   *
+      *         .                      TVA110RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - RATE/COEFFICIENT *
+      *                                  DRIFT DETECTION REPORT      *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA110.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/08/26  DEV    INITIAL VERSION - RECOMPUTES 1+RATE/100     *
+      *                    ON BOTH RATE PRECISIONS, PURCHASE AND     *
+      *                    SALE SIDES, AND LISTS ANY KEY WHERE THE   *
+      *                    STORED COEFFICIENT HAS DRIFTED OUTSIDE    *
+      *                    TOLERANCE.                                *
+      * 08/09/26  DEV    ADDED OPEN STATUS CHECKS SO A MISSING OR    *
+      *                    UNALLOCATED DATASET FAILS CLEANLY RATHER  *
+      *                    THAN ABENDING ON THE FIRST READ/WRITE.    *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT TVA110-REPORT    ASSIGN TO "TVA110RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       FD  TVA110-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA110-REPORT-LINE          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                   PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EOF-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-MASTER                  VALUE "Y".
+       01  TVA-ABEND-SW                 PIC X(1)  VALUE "N".
+           88  TVA-ABEND                          VALUE "Y".
+      *
+      ***** PRECISION TOLERANCE FOR THE COMPARE                       *
+       01  TVA-TOLERANCE-4              PIC S9(1)V9(4) VALUE 0.0001.
+       01  TVA-TOLERANCE-7              PIC S9(1)V9(7) VALUE 0.0000001.
+      *
+       01  TVA-EXPECT-TVAM               PIC S9(1)V9(4).
+       01  TVA-EXPECT-TVAML              PIC S9(1)V9(7).
+       01  TVA-EXPECT-TVVM               PIC S9(1)V9(4).
+       01  TVA-EXPECT-TVVML              PIC S9(1)V9(7).
+       01  TVA-DIFF                      PIC S9(3)V9(7).
+      *
+       01  TVA-COUNTERS.
+           05  TVA-COUNT-READ            PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-EXCEPTION       PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA110-HEADING-1.
+           05  FILLER                    PIC X(34)
+               VALUE "TVA110 - COEFFICIENT DRIFT REPORT".
+       01  TVA110-HEADING-2.
+           05  FILLER                    PIC X(18) VALUE "KEY GEN".
+           05  FILLER                    PIC X(4)  VALUE "VER".
+           05  FILLER                    PIC X(10) VALUE "SIDE".
+           05  FILLER                    PIC X(14) VALUE "RATE".
+           05  FILLER                    PIC X(16) VALUE "STORED COEFF".
+           05  FILLER                    PIC X(16)
+               VALUE "EXPECTED COEFF".
+      *
+       01  TVA110-DETAIL-LINE.
+           05  TVA110-D-GEN              PIC X(18).
+           05  FILLER                    PIC X(1)  VALUE SPACE.
+           05  TVA110-D-VER              PIC X(2).
+           05  FILLER                    PIC X(3)  VALUE SPACE.
+           05  TVA110-D-SIDE             PIC X(8).
+           05  FILLER                    PIC X(2)  VALUE SPACE.
+           05  TVA110-D-RATE             PIC -9.9(7).
+           05  FILLER                    PIC X(2)  VALUE SPACE.
+           05  TVA110-D-STORED           PIC -9.9(7).
+           05  FILLER                    PIC X(2)  VALUE SPACE.
+           05  TVA110-D-EXPECT           PIC -9.9(7).
+      *
+       01  TVA110-TOTAL-LINE.
+           05  FILLER                    PIC X(20)
+               VALUE "RECORDS READ......:".
+           05  TVA110-T-READ             PIC ZZZZZZ9.
+      *
+       01  TVA110-TOTAL-LINE-2.
+           05  FILLER                    PIC X(20)
+               VALUE "EXCEPTIONS FOUND..:".
+           05  TVA110-T-EXCEPT           PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+                   UNTIL TVA-END-OF-MASTER
+               PERFORM 8000-TERMINATE THRU 8000-EXIT
+           END-IF.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA110 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT TVA110-REPORT.
+           IF TVA-FS-RPT NOT = "00"
+               DISPLAY "TVA110 - CANNOT OPEN TVA110RPT, STATUS="
+                   TVA-FS-RPT
+               CLOSE FDIN-TVA-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           WRITE TVA110-REPORT-LINE FROM TVA110-HEADING-1.
+           WRITE TVA110-REPORT-LINE FROM TVA110-HEADING-2.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-MASTER.
+           COMPUTE TVA-EXPECT-TVAM  ROUNDED = 1 + (FDIN-TVA-TVAT / 100).
+           COMPUTE TVA-EXPECT-TVAML ROUNDED
+               = 1 + (FDIN-TVA-TVATL / 100).
+           COMPUTE TVA-EXPECT-TVVM  ROUNDED = 1 + (FDIN-TVA-TVVT / 100).
+           COMPUTE TVA-EXPECT-TVVML ROUNDED
+               = 1 + (FDIN-TVA-TVVTL / 100).
+      *
+           COMPUTE TVA-DIFF = FDIN-TVA-TVAM - TVA-EXPECT-TVAM.
+           IF TVA-DIFF < 0
+               MULTIPLY -1 BY TVA-DIFF
+           END-IF.
+           IF TVA-DIFF > TVA-TOLERANCE-4
+               PERFORM 3000-REPORT-EXCEPTION THRU 3000-EXIT
+           END-IF.
+      *
+           COMPUTE TVA-DIFF = FDIN-TVA-TVAML - TVA-EXPECT-TVAML.
+           IF TVA-DIFF < 0
+               MULTIPLY -1 BY TVA-DIFF
+           END-IF.
+           IF TVA-DIFF > TVA-TOLERANCE-7
+               MOVE "PURCH-LG" TO TVA110-D-SIDE
+               MOVE FDIN-TVA-CLEF-GEN TO TVA110-D-GEN
+               MOVE FDIN-TVA-CLEF-VER TO TVA110-D-VER
+               MOVE FDIN-TVA-TVATL TO TVA110-D-RATE
+               MOVE FDIN-TVA-TVAML TO TVA110-D-STORED
+               MOVE TVA-EXPECT-TVAML TO TVA110-D-EXPECT
+               WRITE TVA110-REPORT-LINE FROM TVA110-DETAIL-LINE
+               ADD 1 TO TVA-COUNT-EXCEPTION
+           END-IF.
+      *
+           COMPUTE TVA-DIFF = FDIN-TVA-TVVM - TVA-EXPECT-TVVM.
+           IF TVA-DIFF < 0
+               MULTIPLY -1 BY TVA-DIFF
+           END-IF.
+           IF TVA-DIFF > TVA-TOLERANCE-4
+               MOVE "SALE"     TO TVA110-D-SIDE
+               MOVE FDIN-TVA-CLEF-GEN TO TVA110-D-GEN
+               MOVE FDIN-TVA-CLEF-VER TO TVA110-D-VER
+               MOVE FDIN-TVA-TVVT TO TVA110-D-RATE
+               MOVE FDIN-TVA-TVVM TO TVA110-D-STORED
+               MOVE TVA-EXPECT-TVVM TO TVA110-D-EXPECT
+               WRITE TVA110-REPORT-LINE FROM TVA110-DETAIL-LINE
+               ADD 1 TO TVA-COUNT-EXCEPTION
+           END-IF.
+      *
+           COMPUTE TVA-DIFF = FDIN-TVA-TVVML - TVA-EXPECT-TVVML.
+           IF TVA-DIFF < 0
+               MULTIPLY -1 BY TVA-DIFF
+           END-IF.
+           IF TVA-DIFF > TVA-TOLERANCE-7
+               MOVE "SALE-LG"  TO TVA110-D-SIDE
+               MOVE FDIN-TVA-CLEF-GEN TO TVA110-D-GEN
+               MOVE FDIN-TVA-CLEF-VER TO TVA110-D-VER
+               MOVE FDIN-TVA-TVVTL TO TVA110-D-RATE
+               MOVE FDIN-TVA-TVVML TO TVA110-D-STORED
+               MOVE TVA-EXPECT-TVVML TO TVA110-D-EXPECT
+               WRITE TVA110-REPORT-LINE FROM TVA110-DETAIL-LINE
+               ADD 1 TO TVA-COUNT-EXCEPTION
+           END-IF.
+      *
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ FDIN-TVA-MASTER NEXT
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+           IF NOT TVA-END-OF-MASTER
+               ADD 1 TO TVA-COUNT-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3000-REPORT-EXCEPTION - PURCHASE-SIDE SHORT PRECISION      *
+      ****************************************************************
+       3000-REPORT-EXCEPTION.
+           MOVE "PURCHASE" TO TVA110-D-SIDE.
+           MOVE FDIN-TVA-CLEF-GEN TO TVA110-D-GEN.
+           MOVE FDIN-TVA-CLEF-VER TO TVA110-D-VER.
+           MOVE FDIN-TVA-TVAT TO TVA110-D-RATE.
+           MOVE FDIN-TVA-TVAM TO TVA110-D-STORED.
+           MOVE TVA-EXPECT-TVAM TO TVA110-D-EXPECT.
+           WRITE TVA110-REPORT-LINE FROM TVA110-DETAIL-LINE.
+           ADD 1 TO TVA-COUNT-EXCEPTION.
+       3000-EXIT.
+           EXIT.
+      *
+       8000-TERMINATE.
+           MOVE TVA-COUNT-READ TO TVA110-T-READ.
+           WRITE TVA110-REPORT-LINE FROM TVA110-TOTAL-LINE.
+           MOVE TVA-COUNT-EXCEPTION TO TVA110-T-EXCEPT.
+           WRITE TVA110-REPORT-LINE FROM TVA110-TOTAL-LINE-2.
+           CLOSE FDIN-TVA-MASTER TVA110-REPORT.
+       8000-EXIT.
+           EXIT.

@@ -0,0 +1,415 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA135                        *
+      * FUNCTION...................: . AUDIT QUERY - GIVEN A FDIN-TVA*
+      *         .                        KEY AND AN AS-OF DATE,      *
+      *         .                        RECONSTRUCT THE VALUE OF    *
+      *         .                        EACH FIELD IN EFFECT ON     *
+      *         .                        THAT DATE FROM THE HISTORY  *
+      *         .                        FILE AND THE CURRENT MASTER *
+      * FILES USED.................: . TVA135QRY - INPUT (QUERY      *
+      *         .                        CARDS: KEY-GEN/KEY-VER/     *
+      *         .                        AS-OF DATE)                 *
+      *         .                      FDINTVAH  - INPUT (SEQUENTIAL,*
+      *         .                        HISTORY FOR THE KEY)        *
+      *         .                      FDINTVA   - INPUT (RANDOM,    *
+      *         .                        CURRENT MASTER)             *
+      *         .                      TVA135RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/08/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - RECONSTRUCT A    *
+      *                                  PAST VAT RATE FOR AN AUDIT  *
+      *                                  QUERY FROM FDINTVAH         *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA135.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/08/26  DEV    INITIAL VERSION.  FOR EACH QUERY CARD, THE  *
+      *                    HISTORY FILE IS SCANNED FOR THE KEY AND   *
+      *                    EVERY CHANGE RECORD WITH AN EFFECTIVE     *
+      *                    DATE AFTER THE AS-OF DATE IS "UNDONE"     *
+      *                    BY REPLACING THE CURRENT MASTER VALUE     *
+      *                    WITH THE HISTORY VAL-AV (BEFORE) VALUE,   *
+      *                    WORKING BACKWARDS FROM TODAY.             *
+      * 08/09/26  DEV    FIXED 4200-SCAN-HIST TO KEEP THE VAL-AV     *
+      *                    FROM THE EARLIEST QUALIFYING DATE-EFFET   *
+      *                    PER FIELD INSTEAD OF THE LAST ONE READ -  *
+      *                    A FIELD CHANGED MORE THAN ONCE SINCE THE  *
+      *                    AS-OF DATE WAS COMING BACK WITH THE       *
+      *                    BEFORE-VALUE OF THE WRONG CHANGE.         *
+      * 08/09/26  DEV    4200-SCAN-HIST HAD NO WHEN CASE FOR THE     *
+      *                    COFACH/COFVEN/CORRES/DTDEB/DTFIN HISTORY  *
+      *                    TAGS, SO CHANGES TO THOSE FIELDS WERE     *
+      *                    SILENTLY DROPPED.  ADDED MATCHING WHEN    *
+      *                    BRANCHES AND RESULT FIELDS FOR ALL FIVE.  *
+      * 08/09/26  DEV    5000-PRINT-RESULT NEVER PRINTED TVA135-R-   *
+      *                    TVAE/TVA135-R-TVVE, THOUGH BOTH WERE      *
+      *                    BUILT AND TRACKED LIKE EVERY OTHER FIELD. *
+      *                    ADDED THE TWO MISSING PRINT LINES.        *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TVA135-QUERY     ASSIGN TO "TVA135QRY"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-QRY.
+           SELECT FDIN-TVA-HISTORY ASSIGN TO "FDINTVAH"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-HIST.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT TVA135-REPORT    ASSIGN TO "TVA135RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TVA135-QUERY
+           LABEL RECORDS ARE STANDARD.
+       01  TVA135-QUERY-CARD.
+           05  TVA135-Q-GEN            PIC X(18).
+           05  TVA135-Q-VER            PIC X(2).
+           05  TVA135-Q-ASOF           PIC 9(8).
+      *
+       FD  FDIN-TVA-HISTORY
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAH.
+      *
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       FD  TVA135-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA135-REPORT-LINE          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-QRY                   PIC X(2)  VALUE SPACES.
+       01  TVA-FS-HIST                  PIC X(2)  VALUE SPACES.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                   PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EOF-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-QUERY                   VALUE "Y".
+       01  TVA-EOF-HIST-SW              PIC X(1)  VALUE "N".
+           88  TVA-END-OF-HIST                    VALUE "Y".
+       01  TVA-FOUND-SW                  PIC X(1) VALUE "N".
+           88  TVA-KEY-FOUND                      VALUE "Y".
+      *
+      ***** ALL RESULT FIELDS ARE HELD AS TEXT SO A VALUE COMING FROM
+      ***** THE MASTER (NUMERIC) OR FROM HISTORY (ALREADY TEXT) CAN
+      ***** BE TREATED THE SAME WAY WHEN THE RECORD IS PRINTED.
+       01  TVA135-RESULT.
+           05  TVA135-R-LIB             PIC X(20).
+           05  TVA135-R-TVAT            PIC X(20).
+           05  TVA135-R-TVATL           PIC X(20).
+           05  TVA135-R-TVAE            PIC X(20).
+           05  TVA135-R-TVVT            PIC X(20).
+           05  TVA135-R-TVVTL           PIC X(20).
+           05  TVA135-R-TVVE            PIC X(20).
+           05  TVA135-R-ACTIF           PIC X(20).
+           05  TVA135-R-REGIE           PIC X(20).
+           05  TVA135-R-COFACH          PIC X(20).
+           05  TVA135-R-COFVEN          PIC X(20).
+           05  TVA135-R-CORRES          PIC X(20).
+           05  TVA135-R-DTDEB           PIC X(20).
+           05  TVA135-R-DTFIN           PIC X(20).
+      *
+      ***** EARLIEST QUALIFYING DATE-EFFET SEEN SO FAR FOR EACH FIELD
+      ***** (DATE-EFFET > AS-OF DATE REQUESTED).  THE RECORD WITH THE
+      ***** EARLIEST SUCH DATE IS THE CHANGE THAT FIRST MOVED THE
+      ***** FIELD AWAY FROM ITS AS-OF VALUE, SO ITS VAL-AV IS THE
+      ***** VALUE TO REPORT.  A LATER QUALIFYING CHANGE WOULD ONLY BE
+      ***** UNDOING AN ALREADY-UNDONE VALUE AND MUST NOT OVERWRITE IT.
+       01  TVA135-BEST-DATES.
+           05  TVA135-BD-LIB            PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-TVAT           PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-TVATL          PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-TVAE           PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-TVVT           PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-TVVTL          PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-TVVE           PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-ACTIF          PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-REGIE          PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-COFACH         PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-COFVEN         PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-CORRES         PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-DTDEB          PIC 9(8)  VALUE 99999999.
+           05  TVA135-BD-DTFIN          PIC 9(8)  VALUE 99999999.
+      *
+       01  TVA-EDIT-NUM                 PIC -9(2).9(7).
+      *
+       01  TVA135-DETAIL-LINE.
+           05  TVA135-D-GEN             PIC X(18).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  TVA135-D-VER             PIC X(2).
+           05  FILLER                   PIC X(3)  VALUE SPACE.
+           05  FILLER                   PIC X(9)  VALUE "AS OF: ".
+           05  TVA135-D-ASOF            PIC 9(8).
+      *
+       01  TVA135-FIELD-LINE.
+           05  FILLER                   PIC X(4)  VALUE SPACE.
+           05  TVA135-F-NAME            PIC X(8).
+           05  FILLER                   PIC X(2)  VALUE SPACE.
+           05  TVA135-F-VALUE           PIC X(20).
+      *
+       01  TVA135-NOT-FOUND-LINE        PIC X(50)
+           VALUE "  ** NO MASTER RECORD FOUND FOR THIS KEY **".
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-QUERY THRU 2000-EXIT
+               UNTIL TVA-END-OF-QUERY.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT TVA135-QUERY.
+           OPEN INPUT FDIN-TVA-MASTER.
+           OPEN OUTPUT TVA135-REPORT.
+           PERFORM 2100-READ-QUERY THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-QUERY.
+           MOVE TVA135-Q-GEN TO TVA135-D-GEN FDIN-TVA-CLEF-GEN.
+           MOVE TVA135-Q-VER TO TVA135-D-VER FDIN-TVA-CLEF-VER.
+           MOVE TVA135-Q-ASOF TO TVA135-D-ASOF.
+           WRITE TVA135-REPORT-LINE FROM TVA135-DETAIL-LINE.
+           READ FDIN-TVA-MASTER
+               INVALID KEY
+                   MOVE "N" TO TVA-FOUND-SW
+           NOT INVALID KEY
+                   MOVE "Y" TO TVA-FOUND-SW
+           END-READ.
+           IF TVA-KEY-FOUND
+               PERFORM 3000-BUILD-CURRENT THRU 3000-EXIT
+               PERFORM 4000-APPLY-HISTORY THRU 4000-EXIT
+               PERFORM 5000-PRINT-RESULT THRU 5000-EXIT
+           ELSE
+               WRITE TVA135-REPORT-LINE FROM TVA135-NOT-FOUND-LINE
+           END-IF.
+           PERFORM 2100-READ-QUERY THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-QUERY.
+           READ TVA135-QUERY
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3000-BUILD-CURRENT - START FROM TODAY'S MASTER VALUES      *
+      ****************************************************************
+       3000-BUILD-CURRENT.
+           MOVE FDIN-TVA-LIB    TO TVA135-R-LIB.
+           MOVE FDIN-TVA-TVAT   TO TVA-EDIT-NUM.
+           MOVE TVA-EDIT-NUM    TO TVA135-R-TVAT.
+           MOVE FDIN-TVA-TVATL  TO TVA-EDIT-NUM.
+           MOVE TVA-EDIT-NUM    TO TVA135-R-TVATL.
+           MOVE FDIN-TVA-TVAE   TO TVA135-R-TVAE.
+           MOVE FDIN-TVA-TVVT   TO TVA-EDIT-NUM.
+           MOVE TVA-EDIT-NUM    TO TVA135-R-TVVT.
+           MOVE FDIN-TVA-TVVTL  TO TVA-EDIT-NUM.
+           MOVE TVA-EDIT-NUM    TO TVA135-R-TVVTL.
+           MOVE FDIN-TVA-TVVE   TO TVA135-R-TVVE.
+           MOVE FDIN-TVA-ACTIF  TO TVA135-R-ACTIF.
+           MOVE FDIN-TVA-REGIE  TO TVA135-R-REGIE.
+           MOVE FDIN-TVA-COFACH TO TVA135-R-COFACH.
+           MOVE FDIN-TVA-COFVEN TO TVA135-R-COFVEN.
+           MOVE FDIN-TVA-CORRES TO TVA135-R-CORRES.
+           MOVE FDIN-TVA-DATE-DEB TO TVA135-R-DTDEB.
+           MOVE FDIN-TVA-DATE-FIN TO TVA135-R-DTFIN.
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-APPLY-HISTORY - SCAN THE HISTORY FOR THIS KEY AND,    *
+      *                           FOR EACH FIELD, UNDO BACK TO THE    *
+      *                           VALUE IN EFFECT JUST BEFORE THE     *
+      *                           EARLIEST CHANGE RECORDED AFTER THE  *
+      *                           AS-OF DATE REQUESTED.  A FIELD MAY  *
+      *                           HAVE CHANGED MORE THAN ONCE SINCE   *
+      *                           THE AS-OF DATE; ONLY THE FIRST SUCH *
+      *                           CHANGE'S BEFORE-VALUE IS CORRECT,   *
+      *                           SO LATER QUALIFYING RECORDS FOR THE *
+      *                           SAME FIELD ARE IGNORED REGARDLESS   *
+      *                           OF THE ORDER THEY ARE READ IN.      *
+      ****************************************************************
+       4000-APPLY-HISTORY.
+           MOVE "N" TO TVA-EOF-HIST-SW.
+           MOVE 99999999 TO TVA135-BD-LIB TVA135-BD-TVAT
+               TVA135-BD-TVATL TVA135-BD-TVAE TVA135-BD-TVVT
+               TVA135-BD-TVVTL TVA135-BD-TVVE TVA135-BD-ACTIF
+               TVA135-BD-REGIE TVA135-BD-COFACH TVA135-BD-COFVEN
+               TVA135-BD-CORRES TVA135-BD-DTDEB TVA135-BD-DTFIN.
+           OPEN INPUT FDIN-TVA-HISTORY.
+           PERFORM 4100-READ-HIST THRU 4100-EXIT.
+           PERFORM 4200-SCAN-HIST THRU 4200-EXIT
+               UNTIL TVA-END-OF-HIST.
+           CLOSE FDIN-TVA-HISTORY.
+       4000-EXIT.
+           EXIT.
+      *
+       4100-READ-HIST.
+           READ FDIN-TVA-HISTORY
+               AT END
+                   MOVE "Y" TO TVA-EOF-HIST-SW
+           END-READ.
+       4100-EXIT.
+           EXIT.
+      *
+       4200-SCAN-HIST.
+           IF FDIN-TVAH-CLEF-GEN = TVA135-Q-GEN
+                   AND FDIN-TVAH-CLEF-VER = TVA135-Q-VER
+                   AND FDIN-TVAH-DATE-EFFET > TVA135-Q-ASOF
+               EVALUATE FDIN-TVAH-CHAMP
+                   WHEN "LIB"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-LIB
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-LIB
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-LIB
+                       END-IF
+                   WHEN "TVAT"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-TVAT
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-TVAT
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-TVAT
+                       END-IF
+                   WHEN "TVATL"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-TVATL
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-TVATL
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-TVATL
+                       END-IF
+                   WHEN "TVAE"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-TVAE
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-TVAE
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-TVAE
+                       END-IF
+                   WHEN "TVVT"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-TVVT
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-TVVT
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-TVVT
+                       END-IF
+                   WHEN "TVVTL"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-TVVTL
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-TVVTL
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-TVVTL
+                       END-IF
+                   WHEN "TVVE"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-TVVE
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-TVVE
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-TVVE
+                       END-IF
+                   WHEN "ACTIF"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-ACTIF
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-ACTIF
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-ACTIF
+                       END-IF
+                   WHEN "REGIE"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-REGIE
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-REGIE
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-REGIE
+                       END-IF
+                   WHEN "COFACH"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-COFACH
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-COFACH
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-COFACH
+                       END-IF
+                   WHEN "COFVEN"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-COFVEN
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-COFVEN
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-COFVEN
+                       END-IF
+                   WHEN "CORRES"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-CORRES
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-CORRES
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-CORRES
+                       END-IF
+                   WHEN "DTDEB"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-DTDEB
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-DTDEB
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-DTDEB
+                       END-IF
+                   WHEN "DTFIN"
+                       IF FDIN-TVAH-DATE-EFFET < TVA135-BD-DTFIN
+                           MOVE FDIN-TVAH-VAL-AV TO TVA135-R-DTFIN
+                           MOVE FDIN-TVAH-DATE-EFFET TO TVA135-BD-DTFIN
+                       END-IF
+               END-EVALUATE
+           END-IF.
+           PERFORM 4100-READ-HIST THRU 4100-EXIT.
+       4200-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    5000-PRINT-RESULT - LIST THE RECONSTRUCTED VALUES          *
+      ****************************************************************
+       5000-PRINT-RESULT.
+           MOVE SPACES TO TVA135-FIELD-LINE.
+           MOVE "LIB"   TO TVA135-F-NAME.
+           MOVE TVA135-R-LIB TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "TVAT"  TO TVA135-F-NAME.
+           MOVE TVA135-R-TVAT TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "TVATL" TO TVA135-F-NAME.
+           MOVE TVA135-R-TVATL TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "TVAE"  TO TVA135-F-NAME.
+           MOVE TVA135-R-TVAE TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "TVVT"  TO TVA135-F-NAME.
+           MOVE TVA135-R-TVVT TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "TVVTL" TO TVA135-F-NAME.
+           MOVE TVA135-R-TVVTL TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "TVVE"  TO TVA135-F-NAME.
+           MOVE TVA135-R-TVVE TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "ACTIF" TO TVA135-F-NAME.
+           MOVE TVA135-R-ACTIF TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "REGIE" TO TVA135-F-NAME.
+           MOVE TVA135-R-REGIE TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "COFACH" TO TVA135-F-NAME.
+           MOVE TVA135-R-COFACH TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "COFVEN" TO TVA135-F-NAME.
+           MOVE TVA135-R-COFVEN TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "CORRES" TO TVA135-F-NAME.
+           MOVE TVA135-R-CORRES TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "DTDEB" TO TVA135-F-NAME.
+           MOVE TVA135-R-DTDEB TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+           MOVE "DTFIN" TO TVA135-F-NAME.
+           MOVE TVA135-R-DTFIN TO TVA135-F-VALUE.
+           WRITE TVA135-REPORT-LINE FROM TVA135-FIELD-LINE.
+       5000-EXIT.
+           EXIT.
+      *
+       8000-TERMINATE.
+           CLOSE TVA135-QUERY FDIN-TVA-MASTER TVA135-REPORT.
+       8000-EXIT.
+           EXIT.

@@ -0,0 +1,355 @@
+      ****************************************************************
+      * PROGRAM NAME...............: . TVA190                        *
+      * FUNCTION...................: . BUILD THE FDIN-TVA-LIB        *
+      *         .                        DESCRIPTION LOOKUP INDEX    *
+      *         .                        AND SEARCH IT FOR EACH      *
+      *         .                        REQUESTED DESCRIPTION TEXT  *
+      * FILES USED.................: . FDINTVA   - INPUT  (INDEXED)  *
+      *         .                      FDINTVAL  - OUTPUT/INPUT      *
+      *         .                        (INDEXED, REBUILT EACH RUN) *
+      *         .                      FDINTVAS  - INPUT  (SEARCH    *
+      *         .                        REQUESTS, SEQUENTIAL)       *
+      *         .                      TVA190RPT - OUTPUT (LISTING)  *
+      *                                                              *
+      *  LAST MODIFICATION DATE. ...: 08/09/26 BY DEV                *
+      *  LAST MODIFICATION REASON...: NEW PROGRAM - DESCRIPTION      *
+      *                                  SEARCH COMPANION TO         *
+      *                                  FDIN-TVA-CLEF LOOKUP        *
+      *                                                              *
+      ****************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TVA190.
+       AUTHOR.        J P DUVAL.
+       INSTALLATION.  SERVICE INFORMATIQUE.
+       DATE-WRITTEN.  08/09/26.
+       DATE-COMPILED.
+      *
+      ****************************************************************
+      * MODIFICATION HISTORY                                        *
+      * DATE      INIT   DESCRIPTION                                 *
+      * 08/09/26  DEV    INITIAL VERSION.  PHASE ONE REBUILDS         *
+      *                    FDINTVAL (KEYED ON LIB + CLEF) FROM THE   *
+      *                    CURRENT FDIN-TVA MASTER SO THE LOOKUP     *
+      *                    ALWAYS REFLECTS THE LATEST DESCRIPTIONS.  *
+      *                    PHASE TWO READS FDINTVAS, ONE FREE-TEXT   *
+      *                    SEARCH STRING PER RECORD, AND SCANS       *
+      *                    FDINTVAL FOR EVERY LABEL CONTAINING THAT  *
+      *                    TEXT AS A SUBSTRING, LISTING THE MATCHING *
+      *                    FDIN-TVA-CLEF-GEN/VER KEY(S).             *
+      * 08/09/26  DEV    ADDED OPEN STATUS CHECKS SO A MISSING OR     *
+      *                    UNALLOCATED DATASET FAILS CLEANLY RATHER   *
+      *                    THAN ABENDING ON THE FIRST READ/WRITE.     *
+      * 08/09/26  DEV    4320-TEST-POSITION KEPT TESTING FURTHER      *
+      *                    STARTING POSITIONS AFTER A MATCH, SO A LIB *
+      *                    VALUE MATCHING AT MORE THAN ONE POSITION   *
+      *                    REPORTED THE SAME RECORD MORE THAN ONCE.   *
+      *                    ADDED A PER-RECORD MATCH FLAG TO STOP      *
+      *                    4310'S LOOP AS SOON AS ONE POSITION HITS.  *
+      ****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FDIN-TVA-MASTER  ASSIGN TO "FDINTVA"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS FDIN-TVA-CLEF
+                  FILE STATUS IS TVA-FS-MASTER.
+           SELECT FDIN-TVA-LOOKUP  ASSIGN TO "FDINTVAL"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FDIN-TVAL-KEY
+                  FILE STATUS IS TVA-FS-LOOKUP.
+           SELECT FDIN-TVA-SEARCH  ASSIGN TO "FDINTVAS"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-SRCH.
+           SELECT TVA190-REPORT    ASSIGN TO "TVA190RPT"
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS TVA-FS-RPT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FDIN-TVA-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVA.
+      *
+       FD  FDIN-TVA-LOOKUP
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAL.
+      *
+       FD  FDIN-TVA-SEARCH
+           LABEL RECORDS ARE STANDARD.
+           COPY FDINTVAS.
+      *
+       FD  TVA190-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  TVA190-REPORT-LINE           PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  TVA-FS-MASTER                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-LOOKUP                PIC X(2)  VALUE SPACES.
+       01  TVA-FS-SRCH                  PIC X(2)  VALUE SPACES.
+       01  TVA-FS-RPT                   PIC X(2)  VALUE SPACES.
+      *
+       01  TVA-EOF-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-MASTER                  VALUE "Y".
+       01  TVA-EOS-SW                   PIC X(1)  VALUE "N".
+           88  TVA-END-OF-SRCH                    VALUE "Y".
+       01  TVA-MATCH-SW                 PIC X(1)  VALUE "N".
+           88  TVA-FOUND-MATCH                    VALUE "Y".
+       01  TVA-REC-MATCH-SW             PIC X(1)  VALUE "N".
+           88  TVA-FOUND-IN-REC                   VALUE "Y".
+       01  TVA-ABEND-SW                 PIC X(1)  VALUE "N".
+           88  TVA-ABEND                          VALUE "Y".
+      *
+       01  TVA-SRCH-LEN                 PIC 9(2)  VALUE ZERO.
+       01  TVA-SRCH-POS                 PIC 9(2)  VALUE ZERO.
+       01  TVA-SRCH-MAX-POS             PIC 9(2)  VALUE ZERO.
+      *
+       01  TVA-COUNTERS.
+           05  TVA-COUNT-READ           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-BUILT          PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-SRCH           PIC 9(7)  VALUE ZERO.
+           05  TVA-COUNT-MATCH          PIC 9(7)  VALUE ZERO.
+      *
+       01  TVA190-HEADING-1             PIC X(38)
+           VALUE "TVA190 - DESCRIPTION SEARCH RESULTS".
+      *
+       01  TVA190-REQUEST-LINE.
+           05  FILLER                   PIC X(16)
+               VALUE "SEARCH TEXT....:".
+           05  TVA190-RQ-TEXT           PIC X(20).
+      *
+       01  TVA190-MATCH-LINE.
+           05  FILLER                   PIC X(6)   VALUE SPACES.
+           05  FILLER                   PIC X(10)  VALUE "MATCH KEY=".
+           05  TVA190-M-GEN             PIC X(18).
+           05  FILLER                   PIC X(1)   VALUE "/".
+           05  TVA190-M-VER             PIC X(2).
+           05  FILLER                   PIC X(4)   VALUE SPACES.
+           05  TVA190-M-LIB             PIC X(20).
+      *
+       01  TVA190-NONE-LINE.
+           05  FILLER                   PIC X(40)
+               VALUE "      NO MATCHING DESCRIPTION FOUND".
+      *
+       PROCEDURE DIVISION.
+      *
+      ****************************************************************
+      *    0000-MAINLINE                                             *
+      ****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF NOT TVA-ABEND
+               PERFORM 2000-BUILD-INDEX THRU 2000-EXIT
+                   UNTIL TVA-END-OF-MASTER
+               PERFORM 3000-SWITCH-TO-SEARCH THRU 3000-EXIT
+               IF NOT TVA-ABEND
+                   PERFORM 4000-PROCESS-SEARCH THRU 4000-EXIT
+                       UNTIL TVA-END-OF-SRCH
+                   PERFORM 8000-TERMINATE THRU 8000-EXIT
+               END-IF
+           END-IF.
+           STOP RUN.
+      *
+      ****************************************************************
+      *    1000-INITIALIZE - OPEN FILES, PRIME THE MASTER READ        *
+      ****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT FDIN-TVA-MASTER.
+           IF TVA-FS-MASTER NOT = "00"
+               DISPLAY "TVA190 - CANNOT OPEN FDIN-TVA, STATUS="
+                   TVA-FS-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT FDIN-TVA-LOOKUP.
+           IF TVA-FS-LOOKUP NOT = "00"
+               DISPLAY "TVA190 - CANNOT OPEN FDINTVAL, STATUS="
+                   TVA-FS-LOOKUP
+               CLOSE FDIN-TVA-MASTER
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT TVA190-REPORT.
+           IF TVA-FS-RPT NOT = "00"
+               DISPLAY "TVA190 - CANNOT OPEN TVA190RPT, STATUS="
+                   TVA-FS-RPT
+               CLOSE FDIN-TVA-MASTER FDIN-TVA-LOOKUP
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 1000-EXIT
+           END-IF.
+           WRITE TVA190-REPORT-LINE FROM TVA190-HEADING-1.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    2000-BUILD-INDEX - COPY ONE LOOKUP RECORD PER MASTER       *
+      ****************************************************************
+       2000-BUILD-INDEX.
+           MOVE FDIN-TVA-LIB      TO FDIN-TVAL-LIB.
+           MOVE FDIN-TVA-CLEF-GEN TO FDIN-TVAL-GEN.
+           MOVE FDIN-TVA-CLEF-VER TO FDIN-TVAL-VER.
+           WRITE FDIN-TVAL
+               INVALID KEY
+                   DISPLAY "TVA190 - DUPLICATE LOOKUP KEY, LIB="
+                       FDIN-TVAL-LIB
+           END-WRITE.
+           ADD 1 TO TVA-COUNT-BUILT.
+           PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-READ-MASTER.
+           READ FDIN-TVA-MASTER NEXT
+               AT END
+                   MOVE "Y" TO TVA-EOF-SW
+           END-READ.
+           IF NOT TVA-END-OF-MASTER
+               ADD 1 TO TVA-COUNT-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    3000-SWITCH-TO-SEARCH - CLOSE/REOPEN LOOKUP, OPEN SEARCH   *
+      ****************************************************************
+       3000-SWITCH-TO-SEARCH.
+           CLOSE FDIN-TVA-LOOKUP.
+           OPEN INPUT FDIN-TVA-LOOKUP.
+           IF TVA-FS-LOOKUP NOT = "00"
+               DISPLAY "TVA190 - CANNOT REOPEN FDINTVAL, STATUS="
+                   TVA-FS-LOOKUP
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 3000-EXIT
+           END-IF.
+           OPEN INPUT FDIN-TVA-SEARCH.
+           IF TVA-FS-SRCH NOT = "00"
+               DISPLAY "TVA190 - CANNOT OPEN TVA190QRY, STATUS="
+                   TVA-FS-SRCH
+               CLOSE FDIN-TVA-LOOKUP
+               MOVE "Y" TO TVA-ABEND-SW
+               GO TO 3000-EXIT
+           END-IF.
+           PERFORM 4100-READ-SEARCH THRU 4100-EXIT.
+       3000-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4000-PROCESS-SEARCH - SCAN THE LOOKUP FILE FOR ONE TEXT    *
+      ****************************************************************
+       4000-PROCESS-SEARCH.
+           MOVE SPACES TO TVA190-RQ-TEXT.
+           MOVE FDIN-TVA-SRCH-TEXT TO TVA190-RQ-TEXT.
+           WRITE TVA190-REPORT-LINE FROM TVA190-REQUEST-LINE.
+           PERFORM 4200-GET-SRCH-LEN THRU 4200-EXIT.
+           IF TVA-SRCH-LEN NOT = ZERO
+               PERFORM 4300-SCAN-LOOKUP THRU 4300-EXIT
+           END-IF.
+           PERFORM 4100-READ-SEARCH THRU 4100-EXIT.
+       4000-EXIT.
+           EXIT.
+      *
+       4100-READ-SEARCH.
+           READ FDIN-TVA-SEARCH
+               AT END
+                   MOVE "Y" TO TVA-EOS-SW
+           END-READ.
+       4100-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4200-GET-SRCH-LEN - TRIM TRAILING SPACES FROM THE TEXT     *
+      ****************************************************************
+       4200-GET-SRCH-LEN.
+           MOVE 20 TO TVA-SRCH-LEN.
+           PERFORM 4250-TRIM-ONE-CHAR THRU 4250-EXIT
+               UNTIL TVA-SRCH-LEN = ZERO
+                  OR FDIN-TVA-SRCH-TEXT (TVA-SRCH-LEN:1) NOT = SPACE.
+       4200-EXIT.
+           EXIT.
+      *
+       4250-TRIM-ONE-CHAR.
+           SUBTRACT 1 FROM TVA-SRCH-LEN.
+       4250-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4300-SCAN-LOOKUP - READ EVERY LOOKUP RECORD, REPORT EACH   *
+      *                         ONE WHOSE LIB CONTAINS THE TEXT       *
+      ****************************************************************
+       4300-SCAN-LOOKUP.
+           ADD 1 TO TVA-COUNT-SRCH.
+           MOVE "N" TO TVA-MATCH-SW.
+           MOVE LOW-VALUES TO FDIN-TVAL-KEY.
+           START FDIN-TVA-LOOKUP KEY NOT LESS THAN FDIN-TVAL-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           MOVE "00" TO TVA-FS-LOOKUP.
+           PERFORM 4310-TEST-ONE-LOOKUP THRU 4310-EXIT
+               UNTIL TVA-FS-LOOKUP NOT = "00".
+           IF NOT TVA-FOUND-MATCH
+               WRITE TVA190-REPORT-LINE FROM TVA190-NONE-LINE
+           END-IF.
+       4300-EXIT.
+           EXIT.
+      *
+       4310-TEST-ONE-LOOKUP.
+           READ FDIN-TVA-LOOKUP NEXT
+               AT END
+                   CONTINUE
+           END-READ.
+           IF TVA-FS-LOOKUP = "00"
+               MOVE "N" TO TVA-REC-MATCH-SW
+               COMPUTE TVA-SRCH-MAX-POS = 21 - TVA-SRCH-LEN
+               PERFORM 4320-TEST-POSITION THRU 4320-EXIT
+                   VARYING TVA-SRCH-POS FROM 1 BY 1
+                   UNTIL TVA-SRCH-POS > TVA-SRCH-MAX-POS
+                      OR TVA-FOUND-IN-REC
+           END-IF.
+       4310-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    4320-TEST-POSITION - TEST ONE STARTING POSITION; ONCE A    *
+      *                           MATCH IS FOUND, TVA-FOUND-IN-REC    *
+      *                           STOPS 4310'S LOOP SO A LIB VALUE    *
+      *                           CONTAINING THE SEARCH TEXT AT MORE  *
+      *                           THAN ONE POSITION (E.G. A REPEATED  *
+      *                           WORD) IS ONLY REPORTED ONCE.        *
+      ****************************************************************
+       4320-TEST-POSITION.
+           IF FDIN-TVAL-LIB (TVA-SRCH-POS:TVA-SRCH-LEN)
+                   = FDIN-TVA-SRCH-TEXT (1:TVA-SRCH-LEN)
+               MOVE "Y" TO TVA-MATCH-SW
+               MOVE "Y" TO TVA-REC-MATCH-SW
+               ADD 1 TO TVA-COUNT-MATCH
+               MOVE FDIN-TVAL-GEN TO TVA190-M-GEN
+               MOVE FDIN-TVAL-VER TO TVA190-M-VER
+               MOVE FDIN-TVAL-LIB TO TVA190-M-LIB
+               WRITE TVA190-REPORT-LINE FROM TVA190-MATCH-LINE
+           END-IF.
+       4320-EXIT.
+           EXIT.
+      *
+      ****************************************************************
+      *    8000-TERMINATE - PRINT TOTALS AND CLOSE FILES              *
+      ****************************************************************
+       8000-TERMINATE.
+           MOVE SPACES TO TVA190-REPORT-LINE.
+           STRING "TVA190 TOTALS  MASTER READ="   TVA-COUNT-READ
+                  "  LOOKUP BUILT="               TVA-COUNT-BUILT
+                  "  SEARCHES="                   TVA-COUNT-SRCH
+                  "  MATCHES="                    TVA-COUNT-MATCH
+                  DELIMITED BY SIZE INTO TVA190-REPORT-LINE.
+           WRITE TVA190-REPORT-LINE.
+           CLOSE FDIN-TVA-MASTER FDIN-TVA-LOOKUP FDIN-TVA-SEARCH
+                 TVA190-REPORT.
+       8000-EXIT.
+           EXIT.
